@@ -0,0 +1,13 @@
+//CLIRPT02 JOB (ACCTG),'REPORTE SUCURSAL CLIENTE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* REPORTE DE CLIENTES POR SUCURSAL Y SEGMENTO (CLIRPT02).       *
+//* Correr despues de la carga nocturna del dia.                  *
+//*--------------------------------------------------------------*
+//PASO010  EXEC PGM=CLIRPT02
+//STEPLIB  DD   DSN=PROD.CLIENTE.LOADLIB,DISP=SHR
+//CLIEMAST DD   DSN=PROD.CLIENTE.MASTER,DISP=SHR
+//SORTWK1  DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//RPTSUCU  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
