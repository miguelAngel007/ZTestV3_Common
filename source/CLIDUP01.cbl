@@ -0,0 +1,347 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CLIDUP01.
+000300 AUTHOR.        EQUIPO-ARQUITECTURA-DATOS.
+000400 INSTALLATION.  DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* HISTORIAL DE MODIFICACIONES
+000900*-----------------------------------------------------------
+001000* FECHA       AUTOR   DESCRIPCION
+001100* ----------  ------  ---------------------------------------
+001200* 2026-08-09  EAD     Version inicial. Barrido de clientes
+001300*                     sospechados de duplicados entre Cuentas
+001400*                     y Prestamos por tipo/numero de documento.
+001500*****************************************************************
+001600* Detecta clientes que comparten tipo y numero de documento
+001700* pero tienen distinto CLI-ID, tomando como entrada los mismos
+001800* extractos nocturnos de App Cuentas (CLI-EXT-CTA) y App
+001900* Prestamos (CLI-EXT-PRE) que usa CLIREC01. Como esos extractos
+002000* vienen ordenados por CLI-ID y no por documento, se vuelcan a
+002100* un work file ordenado por tipo/numero de documento y luego se
+002200* recorre por ruptura de control, informando todo grupo de
+002300* igual documento con mas de un CLI-ID.
+002400*****************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.   IBM-370.
+002800 OBJECT-COMPUTER.   IBM-370.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT CLI-EXT-CTA     ASSIGN TO CLIEXTC
+003200         ORGANIZATION IS SEQUENTIAL
+003300         FILE STATUS  IS WS-STATUS-CTA.
+003400
+003500     SELECT CLI-EXT-PRE     ASSIGN TO CLIEXTP
+003600         ORGANIZATION IS SEQUENTIAL
+003700         FILE STATUS  IS WS-STATUS-PRE.
+003800
+003900     SELECT WORK-DUP-SORT   ASSIGN TO SORTWK01.
+004000
+004100     SELECT RPT-DUPLICADOS  ASSIGN TO RPTDUP
+004200         ORGANIZATION IS SEQUENTIAL
+004300         FILE STATUS  IS WS-STATUS-RPT.
+004400
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700 FD  CLI-EXT-CTA
+004800     LABEL RECORDS ARE STANDARD.
+004900     COPY CLIEXTC.
+005000
+005100 FD  CLI-EXT-PRE
+005200     LABEL RECORDS ARE STANDARD.
+005300     COPY CLIEXTP.
+005400
+005500 SD  WORK-DUP-SORT.
+005600 01  SD-DUP-REG.
+005700     05  SD-DOC-TIPO-DOC        PIC X(03).
+005800     05  SD-DOC-NUM-DOC         PIC X(20).
+005900     05  SD-CLI-ID              PIC 9(10).
+006000     05  SD-ORIGEN              PIC X(01).
+006100         88  SD-ORIGEN-CUENTAS      VALUE 'C'.
+006200         88  SD-ORIGEN-PRESTAMOS    VALUE 'P'.
+006210     05  SD-CLI-NOMBRE          PIC X(50).
+006220     05  SD-CLI-APELLIDO        PIC X(50).
+006230     05  SD-CLI-ESTADO          PIC X(01).
+006240     05  SD-CLI-CALIFICACION    PIC 9(02).
+006300
+006400 FD  RPT-DUPLICADOS
+006500     LABEL RECORDS ARE STANDARD.
+006600 01  RPT-LINEA                  PIC X(210).
+006700
+006800 WORKING-STORAGE SECTION.
+006900 77  WS-STATUS-CTA              PIC X(02)      VALUE '00'.
+007000 77  WS-STATUS-PRE              PIC X(02)      VALUE '00'.
+007100 77  WS-STATUS-RPT              PIC X(02)      VALUE '00'.
+007200 77  WS-SW-EOF-CTA              PIC X(01)      VALUE 'N'.
+007300     88  WS-EOF-CTA                            VALUE 'S'.
+007400 77  WS-SW-EOF-PRE              PIC X(01)      VALUE 'N'.
+007500     88  WS-EOF-PRE                            VALUE 'S'.
+007600 77  WS-SW-EOF-SORT             PIC X(01)      VALUE 'N'.
+007700     88  WS-EOF-SORT                           VALUE 'S'.
+007800 77  WS-SW-PRIMER-REGISTRO      PIC X(01)      VALUE 'S'.
+007900     88  WS-ES-PRIMER-REGISTRO                 VALUE 'S'.
+008000 77  WS-SW-GRUPO-INFORMADO      PIC X(01)      VALUE 'N'.
+008100     88  WS-GRUPO-YA-INFORMADO                 VALUE 'S'.
+008200 77  WS-CONT-GRUPOS             PIC 9(07) COMP VALUE ZERO.
+008300 77  WS-CONT-CLIENTES-DUP       PIC 9(07) COMP VALUE ZERO.
+008400 77  WS-CONT-EDIT               PIC ZZZZZZ9.
+008500
+008600 01  WS-ANT-REG.
+008700     05  WS-ANT-DOC-TIPO-DOC    PIC X(03).
+008800     05  WS-ANT-DOC-NUM-DOC     PIC X(20).
+008900     05  WS-ANT-CLI-ID          PIC 9(10).
+009000     05  WS-ANT-ORIGEN          PIC X(01).
+009010     05  WS-ANT-CLI-NOMBRE      PIC X(50).
+009020     05  WS-ANT-CLI-APELLIDO    PIC X(50).
+009030     05  WS-ANT-CLI-ESTADO      PIC X(01).
+009040     05  WS-ANT-CLI-CALIFICACION PIC 9(02).
+009100
+009200 01  WS-LINEA-DETALLE.
+009300     05  FILLER                 PIC X(15) VALUE 'CLI-ID '.
+009400     05  DET-CLI-ID             PIC 9(10).
+009500     05  FILLER                 PIC X(03) VALUE SPACES.
+009600     05  FILLER                 PIC X(10) VALUE 'ORIGEN '.
+009700     05  DET-ORIGEN             PIC X(12).
+009800     05  FILLER                 PIC X(10) VALUE 'DOCUMENTO '.
+009900     05  DET-TIPO-DOC           PIC X(03).
+010000     05  FILLER                 PIC X(01) VALUE SPACES.
+010100     05  DET-NUM-DOC            PIC X(20).
+010110     05  FILLER                 PIC X(02) VALUE SPACES.
+010120     05  DET-NOMBRE             PIC X(50).
+010130     05  FILLER                 PIC X(01) VALUE SPACES.
+010140     05  DET-APELLIDO           PIC X(50).
+010150     05  FILLER                 PIC X(08) VALUE 'ESTADO '.
+010160     05  DET-ESTADO             PIC X(01).
+010170     05  FILLER                 PIC X(06) VALUE 'CALIF '.
+010180     05  DET-CALIFICACION       PIC 9(02).
+010200
+010300 LINKAGE SECTION.
+010400
+010500 PROCEDURE DIVISION.
+010600*****************************************************************
+010700* 0000-MAINLINE                                                 *
+010800*****************************************************************
+010900 0000-MAINLINE.
+011000     OPEN INPUT  CLI-EXT-CTA
+011010     IF WS-STATUS-CTA NOT = '00'
+011020         GO TO 9100-ABEND-APERTURA
+011030     END-IF
+011100     OPEN INPUT  CLI-EXT-PRE
+011110     IF WS-STATUS-PRE NOT = '00'
+011120         GO TO 9100-ABEND-APERTURA
+011130     END-IF
+011200     OPEN OUTPUT RPT-DUPLICADOS
+011210     IF WS-STATUS-RPT NOT = '00'
+011220         GO TO 9100-ABEND-APERTURA
+011230     END-IF
+011300     SORT WORK-DUP-SORT
+011400         ASCENDING KEY SD-DOC-TIPO-DOC SD-DOC-NUM-DOC SD-CLI-ID
+011500         INPUT PROCEDURE  1000-ALIMENTAR-SORT
+011600         OUTPUT PROCEDURE 2000-DETECTAR-DUPLICADOS
+011700     PERFORM 8000-EMITIR-TOTALES THRU 8000-EXIT
+011800     CLOSE CLI-EXT-CTA
+011900     CLOSE CLI-EXT-PRE
+012000     CLOSE RPT-DUPLICADOS
+012100     GOBACK.
+012200
+012300*****************************************************************
+012400* 1000-ALIMENTAR-SORT - vuelca ambos extractos al work file,    *
+012500*      identificando el origen de cada registro                *
+012600*****************************************************************
+012700 1000-ALIMENTAR-SORT.
+012800     PERFORM 1100-LEER-CTA THRU 1100-EXIT
+012900     PERFORM 1200-VOLCAR-CTA THRU 1200-EXIT
+013000         UNTIL WS-EOF-CTA
+013100     PERFORM 1300-LEER-PRE THRU 1300-EXIT
+013200     PERFORM 1400-VOLCAR-PRE THRU 1400-EXIT
+013300         UNTIL WS-EOF-PRE.
+013400
+013500*****************************************************************
+013600* 1100-LEER-CTA                                                 *
+013700*****************************************************************
+013800 1100-LEER-CTA.
+013900     READ CLI-EXT-CTA
+014000         AT END
+014100             SET WS-EOF-CTA TO TRUE
+014200     END-READ.
+014300 1100-EXIT.
+014400     EXIT.
+014500
+014600*****************************************************************
+014700* 1200-VOLCAR-CTA                                               *
+014800*****************************************************************
+014900 1200-VOLCAR-CTA.
+015000     MOVE CTA-CLI-TIPO-DOC TO SD-DOC-TIPO-DOC
+015100     MOVE CTA-CLI-NUM-DOC  TO SD-DOC-NUM-DOC
+015200     MOVE CTA-CLI-ID       TO SD-CLI-ID
+015300     MOVE 'C'              TO SD-ORIGEN
+015310     MOVE CTA-CLI-NOMBRE   TO SD-CLI-NOMBRE
+015320     MOVE CTA-CLI-APELLIDO TO SD-CLI-APELLIDO
+015330     MOVE CTA-CLI-ESTADO   TO SD-CLI-ESTADO
+015340     MOVE CTA-CLI-CALIFICACION TO SD-CLI-CALIFICACION
+015400     RELEASE SD-DUP-REG
+015500     PERFORM 1100-LEER-CTA THRU 1100-EXIT.
+015600 1200-EXIT.
+015700     EXIT.
+015800
+015900*****************************************************************
+016000* 1300-LEER-PRE                                                 *
+016100*****************************************************************
+016200 1300-LEER-PRE.
+016300     READ CLI-EXT-PRE
+016400         AT END
+016500             SET WS-EOF-PRE TO TRUE
+016600     END-READ.
+016700 1300-EXIT.
+016800     EXIT.
+016900
+017000*****************************************************************
+017100* 1400-VOLCAR-PRE                                               *
+017200*****************************************************************
+017300 1400-VOLCAR-PRE.
+017400     MOVE PRE-CLI-TIPO-DOC TO SD-DOC-TIPO-DOC
+017500     MOVE PRE-CLI-NUM-DOC  TO SD-DOC-NUM-DOC
+017600     MOVE PRE-CLI-ID       TO SD-CLI-ID
+017700     MOVE 'P'              TO SD-ORIGEN
+017710     MOVE PRE-CLI-NOMBRE   TO SD-CLI-NOMBRE
+017720     MOVE PRE-CLI-APELLIDO TO SD-CLI-APELLIDO
+017730     MOVE PRE-CLI-ESTADO   TO SD-CLI-ESTADO
+017740     MOVE PRE-CLI-CALIFICACION TO SD-CLI-CALIFICACION
+017800     RELEASE SD-DUP-REG
+017900     PERFORM 1300-LEER-PRE THRU 1300-EXIT.
+018000 1400-EXIT.
+018100     EXIT.
+018200
+018300*****************************************************************
+018400* 2000-DETECTAR-DUPLICADOS - ruptura de control por documento;  *
+018500*      informa todo grupo con mas de un CLI-ID                  *
+018600*****************************************************************
+018700 2000-DETECTAR-DUPLICADOS.
+018800     PERFORM 2100-LEER-SORT THRU 2100-EXIT
+018900     PERFORM 2200-PROCESAR-REGISTRO THRU 2200-EXIT
+019000         UNTIL WS-EOF-SORT.
+019100
+019200*****************************************************************
+019300* 2100-LEER-SORT                                                *
+019400*****************************************************************
+019500 2100-LEER-SORT.
+019600     RETURN WORK-DUP-SORT
+019700         AT END
+019800             SET WS-EOF-SORT TO TRUE
+019900     END-RETURN.
+020000 2100-EXIT.
+020100     EXIT.
+020200
+020300*****************************************************************
+020400* 2200-PROCESAR-REGISTRO                                        *
+020500*****************************************************************
+020600 2200-PROCESAR-REGISTRO.
+020610     IF (SD-DOC-TIPO-DOC = SPACES OR LOW-VALUES) AND
+020615        (SD-DOC-NUM-DOC  = SPACES OR LOW-VALUES)
+020620         PERFORM 2100-LEER-SORT THRU 2100-EXIT
+020630         GO TO 2200-EXIT
+020640     END-IF
+020700     IF WS-ES-PRIMER-REGISTRO
+020800         MOVE 'N' TO WS-SW-PRIMER-REGISTRO
+020900     ELSE
+021000         IF SD-DOC-TIPO-DOC = WS-ANT-DOC-TIPO-DOC AND
+021100            SD-DOC-NUM-DOC  = WS-ANT-DOC-NUM-DOC
+021200             IF SD-CLI-ID NOT = WS-ANT-CLI-ID
+021300                 PERFORM 2300-INFORMAR-PAR THRU 2300-EXIT
+021400             END-IF
+021500         ELSE
+021600             MOVE 'N' TO WS-SW-GRUPO-INFORMADO
+021700         END-IF
+021800     END-IF
+021900     MOVE SD-DOC-TIPO-DOC TO WS-ANT-DOC-TIPO-DOC
+022000     MOVE SD-DOC-NUM-DOC  TO WS-ANT-DOC-NUM-DOC
+022100     MOVE SD-CLI-ID       TO WS-ANT-CLI-ID
+022200     MOVE SD-ORIGEN       TO WS-ANT-ORIGEN
+022210     MOVE SD-CLI-NOMBRE   TO WS-ANT-CLI-NOMBRE
+022220     MOVE SD-CLI-APELLIDO TO WS-ANT-CLI-APELLIDO
+022230     MOVE SD-CLI-ESTADO   TO WS-ANT-CLI-ESTADO
+022240     MOVE SD-CLI-CALIFICACION TO WS-ANT-CLI-CALIFICACION
+022300     PERFORM 2100-LEER-SORT THRU 2100-EXIT.
+022400 2200-EXIT.
+022500     EXIT.
+022600
+022700*****************************************************************
+022800* 2300-INFORMAR-PAR - documento repetido con distinto CLI-ID    *
+022900*****************************************************************
+023000 2300-INFORMAR-PAR.
+023100     IF NOT WS-GRUPO-YA-INFORMADO
+023200         ADD 1 TO WS-CONT-GRUPOS
+023300         MOVE WS-ANT-CLI-ID TO DET-CLI-ID
+023400         MOVE WS-ANT-ORIGEN TO DET-ORIGEN
+023500         MOVE WS-ANT-DOC-TIPO-DOC TO DET-TIPO-DOC
+023600         MOVE WS-ANT-DOC-NUM-DOC  TO DET-NUM-DOC
+023610         MOVE WS-ANT-CLI-NOMBRE TO DET-NOMBRE
+023620         MOVE WS-ANT-CLI-APELLIDO TO DET-APELLIDO
+023630         MOVE WS-ANT-CLI-ESTADO TO DET-ESTADO
+023640         MOVE WS-ANT-CLI-CALIFICACION TO DET-CALIFICACION
+023700         PERFORM 7000-ESCRIBIR-DETALLE THRU 7000-EXIT
+023800         ADD 1 TO WS-CONT-CLIENTES-DUP
+023900         SET WS-GRUPO-YA-INFORMADO TO TRUE
+024000     END-IF
+024100     MOVE SD-CLI-ID TO DET-CLI-ID
+024200     MOVE SD-ORIGEN TO DET-ORIGEN
+024300     MOVE SD-DOC-TIPO-DOC TO DET-TIPO-DOC
+024400     MOVE SD-DOC-NUM-DOC  TO DET-NUM-DOC
+024410     MOVE SD-CLI-NOMBRE TO DET-NOMBRE
+024420     MOVE SD-CLI-APELLIDO TO DET-APELLIDO
+024430     MOVE SD-CLI-ESTADO TO DET-ESTADO
+024440     MOVE SD-CLI-CALIFICACION TO DET-CALIFICACION
+024500     PERFORM 7000-ESCRIBIR-DETALLE THRU 7000-EXIT
+024600     ADD 1 TO WS-CONT-CLIENTES-DUP.
+024700 2300-EXIT.
+024800     EXIT.
+024900
+025000*****************************************************************
+025100* 7000-ESCRIBIR-DETALLE - imprime una linea de sospecha de      *
+025200*      duplicado                                                *
+025300*****************************************************************
+025400 7000-ESCRIBIR-DETALLE.
+025500     EVALUATE DET-ORIGEN(1:1)
+025600         WHEN 'C'
+025700             MOVE 'CUENTAS' TO DET-ORIGEN
+025800         WHEN 'P'
+025900             MOVE 'PRESTAMOS' TO DET-ORIGEN
+026000     END-EVALUATE
+026100     MOVE SPACES TO RPT-LINEA
+026200     MOVE WS-LINEA-DETALLE TO RPT-LINEA
+026300     WRITE RPT-LINEA.
+026400 7000-EXIT.
+026500     EXIT.
+026600
+026700*****************************************************************
+026800* 8000-EMITIR-TOTALES - imprime el resumen del barrido          *
+026900*****************************************************************
+027000 8000-EMITIR-TOTALES.
+027100     MOVE SPACES TO RPT-LINEA
+027200     WRITE RPT-LINEA
+027300     MOVE SPACES TO RPT-LINEA
+027400     MOVE WS-CONT-GRUPOS TO WS-CONT-EDIT
+027500     STRING 'DOCUMENTOS CON CLI-ID DISTINTOS..: ' DELIMITED SIZE
+027600         WS-CONT-EDIT                       DELIMITED SIZE
+027700         INTO RPT-LINEA
+027800     WRITE RPT-LINEA
+027900     MOVE SPACES TO RPT-LINEA
+028000     MOVE WS-CONT-CLIENTES-DUP TO WS-CONT-EDIT
+028100     STRING 'CLIENTES INVOLUCRADOS............: ' DELIMITED SIZE
+028200         WS-CONT-EDIT                       DELIMITED SIZE
+028300         INTO RPT-LINEA
+028400     WRITE RPT-LINEA.
+028500 8000-EXIT.
+028600     EXIT.
+028610
+028620*****************************************************************
+028630* 9100-ABEND-APERTURA - error abriendo un archivo de entrada/   *
+028640*      salida; se corta el job antes de leer o grabar nada      *
+028650*****************************************************************
+028660 9100-ABEND-APERTURA.
+028670     DISPLAY 'CLIDUP01 - ERROR ABRIENDO ARCHIVOS, STATUS CTA='
+028680         WS-STATUS-CTA ' PRE=' WS-STATUS-PRE
+028690         ' RPTDUP=' WS-STATUS-RPT
+028700     MOVE 16 TO RETURN-CODE
+028710     GOBACK.
