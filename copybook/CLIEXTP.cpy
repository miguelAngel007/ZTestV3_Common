@@ -0,0 +1,17 @@
+000100*****************************************************************
+000200* CLIEXTP.cpy - Registro del extracto nocturno de clientes de
+000300*               App Prestamos
+000310*
+000320* No incluye CLI-SUCURSAL/CLI-SEGMENTO (agregados a CLIENTE.cpy
+000330* para el reporte por sucursal, req 005); la conciliacion y el
+000340* barrido de duplicados que leen este extracto no los necesitan.
+000400*****************************************************************
+000500 01  CLI-PRE-REG.
+000600     05 PRE-CLI-ID             PIC 9(10).
+000700     05 PRE-CLI-NOMBRE         PIC X(50).
+000800     05 PRE-CLI-APELLIDO       PIC X(50).
+000900     05 PRE-CLI-TIPO-DOC       PIC X(03).
+001000     05 PRE-CLI-NUM-DOC        PIC X(20).
+001100     05 PRE-CLI-FECHA-ALTA     PIC X(10).
+001200     05 PRE-CLI-ESTADO         PIC X(01).
+001300     05 PRE-CLI-CALIFICACION   PIC 9(02).
