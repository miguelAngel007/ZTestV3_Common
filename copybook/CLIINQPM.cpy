@@ -0,0 +1,28 @@
+000100*****************************************************************
+000200* CLIINQPM.cpy - COMMAREA de la transaccion de consulta de
+000300*                clientes por documento (CLIINQ01), usada por
+000400*                el area de atencion al cliente.
+000500*
+000600* Se completa CLIINQ-TIPO-DOC/CLIINQ-NUM-DOC al invocar la
+000700* transaccion; CLIINQ01 devuelve CLIINQ-COD-RETORNO y, si el
+000800* cliente existe, sus datos principales.
+000850*
+000860* Este es el unico nivel 01 de la LINKAGE SECTION de CLIINQ01,
+000870* por lo que CICS lo trata como la DFHCOMMAREA de la
+000880* transaccion; no debe envolverse en un 01 DFHCOMMAREA aparte.
+000900*****************************************************************
+001000 01  CLIINQ-COMMAREA.
+001100     05  CLIINQ-TIPO-DOC          PIC X(03).
+001200     05  CLIINQ-NUM-DOC           PIC X(20).
+001300     05  CLIINQ-COD-RETORNO       PIC X(02).
+001400         88  CLIINQ-OK                VALUE '00'.
+001500         88  CLIINQ-NO-ENCONTRADO     VALUE '04'.
+001600         88  CLIINQ-ERROR-IO          VALUE '90'.
+001700     05  CLIINQ-DATOS-CLIENTE.
+001800         10  CLIINQ-CLI-ID            PIC 9(10).
+001900         10  CLIINQ-CLI-NOMBRE        PIC X(50).
+002000         10  CLIINQ-CLI-APELLIDO      PIC X(50).
+002100         10  CLIINQ-CLI-ESTADO        PIC X(01).
+002200         10  CLIINQ-CLI-CALIFICACION  PIC 9(02).
+002300         10  CLIINQ-CLI-SUCURSAL      PIC X(04).
+002400         10  CLIINQ-CLI-SEGMENTO      PIC X(01).
