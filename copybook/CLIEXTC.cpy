@@ -0,0 +1,17 @@
+000100*****************************************************************
+000200* CLIEXTC.cpy - Registro del extracto nocturno de clientes de
+000300*               App Cuentas
+000310*
+000320* No incluye CLI-SUCURSAL/CLI-SEGMENTO (agregados a CLIENTE.cpy
+000330* para el reporte por sucursal, req 005); la conciliacion y el
+000340* barrido de duplicados que leen este extracto no los necesitan.
+000400*****************************************************************
+000500 01  CLI-CTA-REG.
+000600     05 CTA-CLI-ID             PIC 9(10).
+000700     05 CTA-CLI-NOMBRE         PIC X(50).
+000800     05 CTA-CLI-APELLIDO       PIC X(50).
+000900     05 CTA-CLI-TIPO-DOC       PIC X(03).
+001000     05 CTA-CLI-NUM-DOC        PIC X(20).
+001100     05 CTA-CLI-FECHA-ALTA     PIC X(10).
+001200     05 CTA-CLI-ESTADO         PIC X(01).
+001300     05 CTA-CLI-CALIFICACION   PIC 9(02).
