@@ -0,0 +1,270 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CLIFEED1.
+000300 AUTHOR.        EQUIPO-ARQUITECTURA-DATOS.
+000400 INSTALLATION.  DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* HISTORIAL DE MODIFICACIONES
+000900*-----------------------------------------------------------
+001000* FECHA       AUTOR   DESCRIPCION
+001100* ----------  ------  ---------------------------------------
+001200* 2026-08-09  EAD     Version inicial. Extracto diario de
+001300*                     clientes activos y recien suspendidos
+001400*                     para el CRM externo, con trailer de
+001500*                     totales de control.
+001600*****************************************************************
+001700* Genera el extracto diario para el CRM externo: un registro de
+001800* detalle por cada cliente activo, mas un registro de detalle
+001900* por cada cliente que paso a suspendido en la fecha de proceso
+002000* (segun CLI-HIST-LOG), y un registro final de control con los
+002100* totales del extracto.
+002200*
+002300* Los clientes recien suspendidos se identifican ordenando por
+002400* CLI-ID las novedades de CLIHIST del dia y cruzandolas contra
+002500* CLIENTE-MASTER, en el mismo estilo de calce usado por
+002600* CLIREC01.
+002700*****************************************************************
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.   IBM-370.
+003100 OBJECT-COMPUTER.   IBM-370.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT CLIENTE-MASTER  ASSIGN TO CLIEMAST
+003500         ORGANIZATION IS INDEXED
+003600         ACCESS MODE  IS SEQUENTIAL
+003700         RECORD KEY   IS CLI-ID OF CLIENTE-MASTER-REG
+003800         FILE STATUS  IS WS-CLI-STATUS.
+003900
+004000     SELECT CLI-HIST-LOG    ASSIGN TO CLIHIST
+004100         ORGANIZATION IS SEQUENTIAL
+004200         FILE STATUS  IS WS-HIST-STATUS.
+004300
+004400     SELECT WORK-HIST-SORT  ASSIGN TO SORTWK01.
+004500
+004600     SELECT CLI-FEED-OUT    ASSIGN TO CLIFEED
+004700         ORGANIZATION IS SEQUENTIAL
+004800         FILE STATUS  IS WS-FEED-STATUS.
+004900
+005000 DATA DIVISION.
+005100 FILE SECTION.
+005200 FD  CLIENTE-MASTER
+005300     LABEL RECORDS ARE STANDARD.
+005400     COPY CLIEMFD.
+005500
+005600 FD  CLI-HIST-LOG
+005700     LABEL RECORDS ARE STANDARD.
+005800     COPY CLIHIST.
+005900
+006000 SD  WORK-HIST-SORT.
+006100 01  SD-HIST-REG.
+006200     05  SD-HIST-CLI-ID           PIC 9(10).
+006300
+006400 FD  CLI-FEED-OUT
+006500     LABEL RECORDS ARE STANDARD.
+006600     COPY CLIFEED.
+006700
+006800 WORKING-STORAGE SECTION.
+006900 77  WS-CLI-STATUS             PIC X(02)      VALUE '00'.
+007000 77  WS-HIST-STATUS            PIC X(02)      VALUE '00'.
+007100 77  WS-FEED-STATUS            PIC X(02)      VALUE '00'.
+007200 77  WS-SW-EOF-CLI             PIC X(01)      VALUE 'N'.
+007300     88  WS-EOF-CLI                           VALUE 'S'.
+007400 77  WS-SW-EOF-HIST            PIC X(01)      VALUE 'N'.
+007500     88  WS-EOF-HIST                          VALUE 'S'.
+007550 77  WS-SW-EOF-SORT-HIST       PIC X(01)      VALUE 'N'.
+007560     88  WS-EOF-SORT-HIST                     VALUE 'S'.
+007600 77  WS-SW-HAY-SUSPENSION      PIC X(01)      VALUE 'N'.
+007700     88  WS-HAY-SUSPENSION-HOY                VALUE 'S'.
+007800
+007900 77  WS-FECHA-PROCESO          PIC 9(08)      VALUE ZERO.
+008000 77  WS-CONT-ACTIVOS           PIC 9(09) COMP VALUE ZERO.
+008100 77  WS-CONT-SUSPENDIDOS       PIC 9(09) COMP VALUE ZERO.
+008200 77  WS-CONT-TOTAL             PIC 9(09) COMP VALUE ZERO.
+008300
+008400 PROCEDURE DIVISION.
+008500*****************************************************************
+008600* 0000-MAINLINE                                                 *
+008700*****************************************************************
+008800 0000-MAINLINE.
+008900     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+009000     SORT WORK-HIST-SORT
+009100         ASCENDING KEY SD-HIST-CLI-ID
+009200         INPUT PROCEDURE  1100-ALIMENTAR-SORT-HIST
+009300         OUTPUT PROCEDURE 2000-GENERAR-EXTRACTO
+009400     PERFORM 8000-EMITIR-TRAILER THRU 8000-EXIT
+009500     PERFORM 9000-FINALIZAR THRU 9000-EXIT
+009600     GOBACK.
+009700
+009800*****************************************************************
+009900* 1000-INICIALIZAR                                              *
+010000*****************************************************************
+010100 1000-INICIALIZAR.
+010200     ACCEPT WS-FECHA-PROCESO FROM DATE YYYYMMDD
+010300     OPEN INPUT  CLIENTE-MASTER
+010310     IF WS-CLI-STATUS NOT = '00'
+010320         GO TO 9100-ABEND-APERTURA
+010330     END-IF
+010400     OPEN INPUT  CLI-HIST-LOG
+010410     IF WS-HIST-STATUS NOT = '00'
+010420         GO TO 9100-ABEND-APERTURA
+010430     END-IF
+010500     OPEN OUTPUT CLI-FEED-OUT
+010510     IF WS-FEED-STATUS NOT = '00'
+010520         GO TO 9100-ABEND-APERTURA
+010530     END-IF.
+010600 1000-EXIT.
+010700     EXIT.
+010800
+010900*****************************************************************
+011000* 1100-ALIMENTAR-SORT-HIST - selecciona del historial las       *
+011100*      novedades de suspension ocurridas hoy                    *
+011200*****************************************************************
+011300 1100-ALIMENTAR-SORT-HIST.
+011400     PERFORM 1110-LEER-HIST THRU 1110-EXIT
+011500     PERFORM 1120-SELECCIONAR-HIST THRU 1120-EXIT
+011600         UNTIL WS-EOF-HIST.
+011700
+011800*****************************************************************
+011900* 1110-LEER-HIST                                                *
+012000*****************************************************************
+012100 1110-LEER-HIST.
+012200     READ CLI-HIST-LOG
+012300         AT END
+012400             SET WS-EOF-HIST TO TRUE
+012500     END-READ.
+012600 1110-EXIT.
+012700     EXIT.
+012800
+012900*****************************************************************
+013000* 1120-SELECCIONAR-HIST                                         *
+013100*****************************************************************
+013200 1120-SELECCIONAR-HIST.
+013250     IF CLIHIST-ESTADO-NUEVO = 'S' AND
+013260        CLIHIST-FECHA = WS-FECHA-PROCESO
+013270         MOVE CLIHIST-CLI-ID TO SD-HIST-CLI-ID
+013280         RELEASE SD-HIST-REG
+013290     END-IF
+013300     PERFORM 1110-LEER-HIST THRU 1110-EXIT.
+013400 1120-EXIT.
+013500     EXIT.
+013550
+013600*****************************************************************
+013700* 2000-GENERAR-EXTRACTO - calce entre CLIENTE-MASTER y las      *
+013750*      novedades de suspension ordenadas por CLI-ID             *
+013800*****************************************************************
+013900 2000-GENERAR-EXTRACTO.
+014000     PERFORM 2100-LEER-CLIENTE THRU 2100-EXIT
+014100     PERFORM 2200-LEER-SORT-HIST THRU 2200-EXIT
+014200     PERFORM 2300-PROCESAR-CLIENTE THRU 2300-EXIT
+014300         UNTIL WS-EOF-CLI.
+014400
+014500*****************************************************************
+014600* 2100-LEER-CLIENTE                                             *
+014700*****************************************************************
+014800 2100-LEER-CLIENTE.
+014900     READ CLIENTE-MASTER NEXT RECORD
+015000         AT END
+015100             SET WS-EOF-CLI TO TRUE
+015200     END-READ.
+015300 2100-EXIT.
+015400     EXIT.
+015500
+015600*****************************************************************
+015700* 2200-LEER-SORT-HIST                                           *
+015800*****************************************************************
+015900 2200-LEER-SORT-HIST.
+016000     RETURN WORK-HIST-SORT
+016100         AT END
+016200             SET WS-EOF-SORT-HIST TO TRUE
+016300     END-RETURN.
+016400 2200-EXIT.
+016500     EXIT.
+016600
+016700*****************************************************************
+016800* 2300-PROCESAR-CLIENTE                                         *
+016900*****************************************************************
+017000 2300-PROCESAR-CLIENTE.
+017100     MOVE 'N' TO WS-SW-HAY-SUSPENSION
+017150     PERFORM 2200-LEER-SORT-HIST THRU 2200-EXIT
+017160         UNTIL WS-EOF-SORT-HIST OR
+017170             SD-HIST-CLI-ID >= CLI-ID OF CLIENTE-MASTER-REG
+017600     IF NOT WS-EOF-SORT-HIST AND
+017700        SD-HIST-CLI-ID = CLI-ID OF CLIENTE-MASTER-REG
+017800         SET WS-HAY-SUSPENSION-HOY TO TRUE
+017900     END-IF
+018000     IF CLI-ACTIVO OF CLIENTE-MASTER-REG
+018100         PERFORM 3000-ESCRIBIR-DETALLE THRU 3000-EXIT
+018200         ADD 1 TO WS-CONT-ACTIVOS
+018300     ELSE
+018400         IF CLI-SUSPENDIDO OF CLIENTE-MASTER-REG AND
+018500            WS-HAY-SUSPENSION-HOY
+018600             PERFORM 3000-ESCRIBIR-DETALLE THRU 3000-EXIT
+018700             ADD 1 TO WS-CONT-SUSPENDIDOS
+018800         END-IF
+018900     END-IF
+019000     PERFORM 2100-LEER-CLIENTE THRU 2100-EXIT.
+019100 2300-EXIT.
+019200     EXIT.
+019300
+019400*****************************************************************
+019500* 3000-ESCRIBIR-DETALLE                                         *
+019600*****************************************************************
+019700 3000-ESCRIBIR-DETALLE.
+019800     MOVE '1'                          TO FEED-TIPO-REG
+019900     MOVE CLI-ID OF CLIENTE-MASTER-REG  TO FEED-CLI-ID
+020000     MOVE CLI-NOMBRE OF CLIENTE-MASTER-REG
+020100                                        TO FEED-CLI-NOMBRE
+020200     MOVE CLI-APELLIDO OF CLIENTE-MASTER-REG
+020300                                        TO FEED-CLI-APELLIDO
+020400     MOVE CLI-TIPO-DOC OF CLIENTE-MASTER-REG
+020500                                        TO FEED-CLI-TIPO-DOC
+020600     MOVE CLI-NUM-DOC OF CLIENTE-MASTER-REG
+020700                                        TO FEED-CLI-NUM-DOC
+020800     MOVE CLI-ESTADO OF CLIENTE-MASTER-REG
+020900                                        TO FEED-CLI-ESTADO
+021000     MOVE CLI-SUCURSAL OF CLIENTE-MASTER-REG
+021100                                        TO FEED-CLI-SUCURSAL
+021200     MOVE CLI-SEGMENTO OF CLIENTE-MASTER-REG
+021300                                        TO FEED-CLI-SEGMENTO
+021400     MOVE SPACES                        TO FEED-RELLENO
+021600     WRITE CLIFEED-DETALLE
+021700     ADD 1 TO WS-CONT-TOTAL.
+021800 3000-EXIT.
+021900     EXIT.
+022000
+022100*****************************************************************
+022200* 8000-EMITIR-TRAILER                                           *
+022300*****************************************************************
+022400 8000-EMITIR-TRAILER.
+022500     MOVE '9'                    TO TRAILER-TIPO-REG
+022600     MOVE WS-FECHA-PROCESO       TO TRAILER-FECHA-PROCESO
+022700     MOVE WS-CONT-ACTIVOS        TO TRAILER-CANT-ACTIVOS
+022800     MOVE WS-CONT-SUSPENDIDOS    TO TRAILER-CANT-SUSPENDIDOS
+022900     MOVE WS-CONT-TOTAL          TO TRAILER-CANT-TOTAL
+023000     MOVE SPACES                 TO TRAILER-RELLENO
+023100     WRITE CLIFEED-TRAILER.
+023200 8000-EXIT.
+023300     EXIT.
+023400
+023500*****************************************************************
+023600* 9000-FINALIZAR                                                *
+023700*****************************************************************
+023800 9000-FINALIZAR.
+023900     CLOSE CLIENTE-MASTER
+024000     CLOSE CLI-HIST-LOG
+024100     CLOSE CLI-FEED-OUT.
+024200 9000-EXIT.
+024300     EXIT.
+024310
+024320*****************************************************************
+024330* 9100-ABEND-APERTURA - error abriendo un archivo de entrada/   *
+024340*      salida; se corta el job antes de leer o grabar nada      *
+024350*****************************************************************
+024360 9100-ABEND-APERTURA.
+024370     DISPLAY 'CLIFEED1 - ERROR ABRIENDO ARCHIVOS, STATUS MASTER='
+024380         WS-CLI-STATUS ' HIST=' WS-HIST-STATUS
+024390         ' FEED=' WS-FEED-STATUS
+024400     MOVE 16 TO RETURN-CODE
+024410     GOBACK.
