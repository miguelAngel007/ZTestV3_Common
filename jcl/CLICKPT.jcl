@@ -0,0 +1,16 @@
+//CLICKPT  JOB (ACCTG),'DEFINE CKPT CLIENTE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PROVISION DEL ARCHIVO DE CHECKPOINT DE LA CARGA NOCTURNA DE  *
+//* CLIENTE (PROD.CLIENTE.CARGA.CKPT), USADO POR CLILOAD1 PARA   *
+//* REINICIAR SIN REPROCESAR DESDE EL PRINCIPIO.                 *
+//* Correr una unica vez, antes de la primera carga (CLILOAD1).  *
+//* CLILOAD1 abre este archivo OUTPUT en cada checkpoint parcial *
+//* (5000-GRABAR-CHECKPOINT), reescribiendo el unico registro;   *
+//* por eso el DD en CLILOAD1.jcl usa DISP=OLD, no DISP=SHR.     *
+//*--------------------------------------------------------------*
+//PASO010  EXEC PGM=IEFBR14
+//CLICKPT  DD   DSN=PROD.CLIENTE.CARGA.CKPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=35)
