@@ -0,0 +1,292 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CLIRPT02.
+000300 AUTHOR.        EQUIPO-ARQUITECTURA-DATOS.
+000400 INSTALLATION.  DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* HISTORIAL DE MODIFICACIONES
+000900*-----------------------------------------------------------
+001000* FECHA       AUTOR   DESCRIPCION
+001100* ----------  ------  ---------------------------------------
+001200* 2026-08-09  EAD     Version inicial. Reporte de clientes por
+001300*                     sucursal y segmento.
+001400*****************************************************************
+001500* Recorre el maestro CLIENTE-MASTER, ordena por CLI-SUCURSAL y
+001600* CLI-SEGMENTO, e imprime cantidades de clientes activos,
+001700* inactivos y suspendidos por combinacion sucursal/segmento,
+001800* con subtotal por sucursal y total general.
+001900*****************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER.   IBM-370.
+002300 OBJECT-COMPUTER.   IBM-370.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT CLIENTE-MASTER  ASSIGN TO CLIEMAST
+002700         ORGANIZATION IS INDEXED
+002800         ACCESS MODE  IS SEQUENTIAL
+002900         RECORD KEY   IS CLI-ID OF CLIENTE-MASTER-REG
+003000         FILE STATUS  IS WS-CLI-STATUS.
+003100
+003200     SELECT WORK-SORT        ASSIGN TO SORTWK1.
+003300
+003400     SELECT RPT-SUCURSAL     ASSIGN TO RPTSUCU
+003500         ORGANIZATION IS SEQUENTIAL
+003600         FILE STATUS  IS WS-RPT-STATUS.
+003700
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  CLIENTE-MASTER
+004100     LABEL RECORDS ARE STANDARD.
+004200     COPY CLIEMFD.
+004300
+004400 SD  WORK-SORT.
+004500 01  SD-CLIENTE-REG.
+004600     05  SD-SUCURSAL           PIC X(04).
+004700     05  SD-SEGMENTO           PIC X(01).
+004800     05  SD-ESTADO             PIC X(01).
+004900
+005000 FD  RPT-SUCURSAL
+005100     LABEL RECORDS ARE STANDARD.
+005200 01  RPT-LINEA                 PIC X(132).
+005300
+005400 WORKING-STORAGE SECTION.
+005500 77  WS-CLI-STATUS             PIC X(02)      VALUE '00'.
+005600     88  WS-CLI-OK                            VALUE '00'.
+005700 77  WS-RPT-STATUS             PIC X(02)      VALUE '00'.
+005800 77  WS-SW-EOF-CLIENTE         PIC X(01)      VALUE 'N'.
+005900     88  WS-EOF-CLIENTE                       VALUE 'S'.
+006000 77  WS-SW-EOF-SORT            PIC X(01)      VALUE 'N'.
+006100     88  WS-EOF-SORT                          VALUE 'S'.
+006200 77  WS-SW-PRIMER-REGISTRO     PIC X(01)      VALUE 'S'.
+006300     88  WS-ES-PRIMER-REGISTRO                VALUE 'S'.
+006400
+006500 77  WS-SUCURSAL-ANT           PIC X(04)      VALUE LOW-VALUES.
+006600 77  WS-SEGMENTO-ANT           PIC X(01)      VALUE LOW-VALUES.
+006700
+006800 77  WS-CNT-ACT                PIC 9(07) COMP  VALUE ZERO.
+006900 77  WS-CNT-INA                PIC 9(07) COMP  VALUE ZERO.
+007000 77  WS-CNT-SUS                PIC 9(07) COMP  VALUE ZERO.
+007100 77  WS-SUC-ACT                PIC 9(07) COMP  VALUE ZERO.
+007200 77  WS-SUC-INA                PIC 9(07) COMP  VALUE ZERO.
+007300 77  WS-SUC-SUS                PIC 9(07) COMP  VALUE ZERO.
+007400 77  WS-TOT-ACT                PIC 9(07) COMP  VALUE ZERO.
+007500 77  WS-TOT-INA                PIC 9(07) COMP  VALUE ZERO.
+007600 77  WS-TOT-SUS                PIC 9(07) COMP  VALUE ZERO.
+007700 77  WS-CONT-EDIT              PIC ZZZZZZ9.
+007800
+007900 01  WS-LINEA-DETALLE.
+008000     05  FILLER                PIC X(10) VALUE 'SUCURSAL '.
+008100     05  DET-SUCURSAL          PIC X(04).
+008200     05  FILLER                PIC X(11) VALUE ' SEGMENTO '.
+008300     05  DET-SEGMENTO          PIC X(01).
+008400     05  FILLER                PIC X(08) VALUE ' ACT:   '.
+008500     05  DET-ACT               PIC ZZZZZZ9.
+008600     05  FILLER                PIC X(08) VALUE ' INA:   '.
+008700     05  DET-INA               PIC ZZZZZZ9.
+008800     05  FILLER                PIC X(08) VALUE ' SUS:   '.
+008900     05  DET-SUS               PIC ZZZZZZ9.
+009000
+009100 01  WS-LINEA-SUBTOTAL.
+009200     05  FILLER                PIC X(15) VALUE
+009300         'SUBTOTAL SUC. '.
+009400     05  SUB-SUCURSAL          PIC X(04).
+009500     05  FILLER                PIC X(08) VALUE ' ACT:   '.
+009600     05  SUB-ACT               PIC ZZZZZZ9.
+009700     05  FILLER                PIC X(08) VALUE ' INA:   '.
+009800     05  SUB-INA               PIC ZZZZZZ9.
+009900     05  FILLER                PIC X(08) VALUE ' SUS:   '.
+010000     05  SUB-SUS               PIC ZZZZZZ9.
+010100
+010200 LINKAGE SECTION.
+010300
+010400 PROCEDURE DIVISION.
+010500*****************************************************************
+010600* 0000-MAINLINE                                                 *
+010700*****************************************************************
+010800 0000-MAINLINE.
+010900     OPEN OUTPUT RPT-SUCURSAL
+010910     IF WS-RPT-STATUS NOT = '00'
+010920         GO TO 9100-ABEND-APERTURA
+010930     END-IF
+011000     SORT WORK-SORT
+011100         ON ASCENDING KEY SD-SUCURSAL SD-SEGMENTO
+011200         INPUT PROCEDURE  1000-ALIMENTAR-SORT
+011300         OUTPUT PROCEDURE 2000-PROCESAR-ORDENADOS
+011400     CLOSE RPT-SUCURSAL
+011500     GOBACK.
+011600
+011700*****************************************************************
+011800* 1000-ALIMENTAR-SORT - lee el maestro y libera cada cliente    *
+011900*                       al archivo de trabajo del SORT          *
+012000*****************************************************************
+012100 1000-ALIMENTAR-SORT.
+012200     OPEN INPUT CLIENTE-MASTER
+012210     IF WS-CLI-STATUS NOT = '00'
+012220         GO TO 9100-ABEND-APERTURA
+012230     END-IF
+012300     PERFORM 1100-LEER-CLIENTE THRU 1100-EXIT
+012400     PERFORM 1200-LIBERAR-CLIENTE THRU 1200-EXIT
+012500         UNTIL WS-EOF-CLIENTE
+012600     CLOSE CLIENTE-MASTER.
+012700
+012800*****************************************************************
+012900* 1100-LEER-CLIENTE                                             *
+013000*****************************************************************
+013100 1100-LEER-CLIENTE.
+013200     READ CLIENTE-MASTER NEXT RECORD
+013300         AT END
+013400             SET WS-EOF-CLIENTE TO TRUE
+013500     END-READ.
+013600 1100-EXIT.
+013700     EXIT.
+013800
+013900*****************************************************************
+014000* 1200-LIBERAR-CLIENTE - RELEASE del registro y lectura del     *
+014100*                        siguiente                              *
+014200*****************************************************************
+014300 1200-LIBERAR-CLIENTE.
+014400     MOVE CLI-SUCURSAL OF CLIENTE-MASTER-REG TO SD-SUCURSAL
+014500     MOVE CLI-SEGMENTO OF CLIENTE-MASTER-REG TO SD-SEGMENTO
+014600     MOVE CLI-ESTADO   OF CLIENTE-MASTER-REG TO SD-ESTADO
+014700     RELEASE SD-CLIENTE-REG
+014800     PERFORM 1100-LEER-CLIENTE THRU 1100-EXIT.
+014900 1200-EXIT.
+015000     EXIT.
+015100
+015200*****************************************************************
+015300* 2000-PROCESAR-ORDENADOS - control break por sucursal/segmento *
+015400*****************************************************************
+015500 2000-PROCESAR-ORDENADOS.
+015600     PERFORM 2100-DEVOLVER-ORDENADO THRU 2100-EXIT
+015700     PERFORM 2200-ACUMULAR THRU 2200-EXIT
+015800         UNTIL WS-EOF-SORT
+015900     IF NOT WS-ES-PRIMER-REGISTRO
+016000         PERFORM 4000-IMPRIMIR-DETALLE THRU 4000-EXIT
+016100         PERFORM 4100-IMPRIMIR-SUBTOTAL THRU 4100-EXIT
+016200     END-IF
+016300     PERFORM 4200-IMPRIMIR-TOTAL-GENERAL THRU 4200-EXIT.
+016400
+016500*****************************************************************
+016600* 2100-DEVOLVER-ORDENADO                                        *
+016700*****************************************************************
+016800 2100-DEVOLVER-ORDENADO.
+016900     RETURN WORK-SORT
+017000         AT END
+017100             SET WS-EOF-SORT TO TRUE
+017200     END-RETURN.
+017300 2100-EXIT.
+017400     EXIT.
+017500
+017600*****************************************************************
+017700* 2200-ACUMULAR - procesa un registro ordenado y devuelve el    *
+017800*                 siguiente                                     *
+017900*****************************************************************
+018000 2200-ACUMULAR.
+018100     IF WS-ES-PRIMER-REGISTRO
+018200         MOVE SD-SUCURSAL TO WS-SUCURSAL-ANT
+018300         MOVE SD-SEGMENTO TO WS-SEGMENTO-ANT
+018400         MOVE 'N' TO WS-SW-PRIMER-REGISTRO
+018500     END-IF
+018600     IF SD-SUCURSAL NOT = WS-SUCURSAL-ANT
+018700         PERFORM 4000-IMPRIMIR-DETALLE THRU 4000-EXIT
+018800         PERFORM 4100-IMPRIMIR-SUBTOTAL THRU 4100-EXIT
+018900         MOVE SD-SUCURSAL TO WS-SUCURSAL-ANT
+019000         MOVE SD-SEGMENTO TO WS-SEGMENTO-ANT
+019100     ELSE
+019200         IF SD-SEGMENTO NOT = WS-SEGMENTO-ANT
+019300             PERFORM 4000-IMPRIMIR-DETALLE THRU 4000-EXIT
+019400             MOVE SD-SEGMENTO TO WS-SEGMENTO-ANT
+019500         END-IF
+019600     END-IF
+019700     PERFORM 3000-SUMAR-ESTADO THRU 3000-EXIT
+019800     PERFORM 2100-DEVOLVER-ORDENADO THRU 2100-EXIT.
+019900 2200-EXIT.
+020000     EXIT.
+020100
+020200*****************************************************************
+020300* 3000-SUMAR-ESTADO - suma el registro actual a los contadores  *
+020400*                     de combinacion, sucursal y total general  *
+020500*****************************************************************
+020600 3000-SUMAR-ESTADO.
+020700     EVALUATE SD-ESTADO
+020800         WHEN 'A'
+020900             ADD 1 TO WS-CNT-ACT WS-SUC-ACT WS-TOT-ACT
+021000         WHEN 'I'
+021100             ADD 1 TO WS-CNT-INA WS-SUC-INA WS-TOT-INA
+021200         WHEN 'S'
+021300             ADD 1 TO WS-CNT-SUS WS-SUC-SUS WS-TOT-SUS
+021400     END-EVALUATE.
+021500 3000-EXIT.
+021600     EXIT.
+021700
+021800*****************************************************************
+021900* 4000-IMPRIMIR-DETALLE - imprime y resetea la combinacion      *
+022000*                         sucursal/segmento en curso            *
+022100*****************************************************************
+022200 4000-IMPRIMIR-DETALLE.
+022300     MOVE WS-SUCURSAL-ANT TO DET-SUCURSAL
+022400     MOVE WS-SEGMENTO-ANT TO DET-SEGMENTO
+022500     MOVE WS-CNT-ACT      TO DET-ACT
+022600     MOVE WS-CNT-INA      TO DET-INA
+022700     MOVE WS-CNT-SUS      TO DET-SUS
+022800     MOVE SPACES          TO RPT-LINEA
+022900     MOVE WS-LINEA-DETALLE TO RPT-LINEA
+023000     WRITE RPT-LINEA
+023100     MOVE ZERO TO WS-CNT-ACT WS-CNT-INA WS-CNT-SUS.
+023200 4000-EXIT.
+023300     EXIT.
+023400
+023500*****************************************************************
+023600* 4100-IMPRIMIR-SUBTOTAL - imprime y resetea el subtotal de la  *
+023700*                          sucursal en curso                    *
+023800*****************************************************************
+023900 4100-IMPRIMIR-SUBTOTAL.
+024000     MOVE WS-SUCURSAL-ANT TO SUB-SUCURSAL
+024100     MOVE WS-SUC-ACT      TO SUB-ACT
+024200     MOVE WS-SUC-INA      TO SUB-INA
+024300     MOVE WS-SUC-SUS      TO SUB-SUS
+024400     MOVE SPACES          TO RPT-LINEA
+024500     MOVE WS-LINEA-SUBTOTAL TO RPT-LINEA
+024600     WRITE RPT-LINEA
+024700     MOVE SPACES TO RPT-LINEA
+024800     WRITE RPT-LINEA
+024900     MOVE ZERO TO WS-SUC-ACT WS-SUC-INA WS-SUC-SUS.
+025000 4100-EXIT.
+025100     EXIT.
+025200
+025300*****************************************************************
+025400* 4200-IMPRIMIR-TOTAL-GENERAL                                   *
+025500*****************************************************************
+025600 4200-IMPRIMIR-TOTAL-GENERAL.
+025700     MOVE SPACES TO RPT-LINEA
+025800     MOVE WS-TOT-ACT TO WS-CONT-EDIT
+025900     STRING 'TOTAL GENERAL ACTIVOS.......: ' DELIMITED SIZE
+026000         WS-CONT-EDIT                 DELIMITED SIZE
+026100         INTO RPT-LINEA
+026200     WRITE RPT-LINEA
+026300     MOVE SPACES TO RPT-LINEA
+026400     MOVE WS-TOT-INA TO WS-CONT-EDIT
+026500     STRING 'TOTAL GENERAL INACTIVOS.....: ' DELIMITED SIZE
+026600         WS-CONT-EDIT                 DELIMITED SIZE
+026700         INTO RPT-LINEA
+026800     WRITE RPT-LINEA
+026900     MOVE SPACES TO RPT-LINEA
+027000     MOVE WS-TOT-SUS TO WS-CONT-EDIT
+027100     STRING 'TOTAL GENERAL SUSPENDIDOS...: ' DELIMITED SIZE
+027200         WS-CONT-EDIT                 DELIMITED SIZE
+027300         INTO RPT-LINEA
+027400     WRITE RPT-LINEA.
+027500 4200-EXIT.
+027600     EXIT.
+027610
+027620*****************************************************************
+027630* 9100-ABEND-APERTURA - error abriendo un archivo de entrada/   *
+027640*      salida; se corta el job antes de leer o grabar nada      *
+027650*****************************************************************
+027660 9100-ABEND-APERTURA.
+027670     DISPLAY 'CLIRPT02 - ERROR ABRIENDO ARCHIVOS, STATUS MASTER='
+027680         WS-CLI-STATUS ' RPT-SUCURSAL=' WS-RPT-STATUS
+027690     MOVE 16 TO RETURN-CODE
+027700     GOBACK.
