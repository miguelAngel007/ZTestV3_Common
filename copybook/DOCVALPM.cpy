@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200* DOCVALPM.cpy - Area de comunicacion para DOCVAL01
+000300*
+000400* Convencion de llamada:
+000500*     CALL 'DOCVAL01' USING DOCVAL-CONTROL
+000600*****************************************************************
+000700 01  DOCVAL-CONTROL.
+000800     05  DOCVAL-TIPO-DOC           PIC X(03).
+000900     05  DOCVAL-NUM-DOC            PIC X(20).
+001000     05  DOCVAL-COD-RETORNO        PIC X(02).
+001100         88  DOCVAL-VALIDO             VALUE '00'.
+001200         88  DOCVAL-TIPO-DESCONOCIDO   VALUE '10'.
+001300         88  DOCVAL-LONGITUD-INVALIDA  VALUE '11'.
+001400         88  DOCVAL-NO-NUMERICO        VALUE '12'.
+001500         88  DOCVAL-DIGITO-VERIF-MALO  VALUE '13'.
