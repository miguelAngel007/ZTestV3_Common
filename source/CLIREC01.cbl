@@ -0,0 +1,262 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CLIREC01.
+000300 AUTHOR.        EQUIPO-ARQUITECTURA-DATOS.
+000400 INSTALLATION.  DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* HISTORIAL DE MODIFICACIONES
+000900*-----------------------------------------------------------
+001000* FECHA       AUTOR   DESCRIPCION
+001100* ----------  ------  ---------------------------------------
+001200* 2026-08-09  EAD     Version inicial. Conciliacion nocturna
+001300*                     entre los extractos de Cuentas y
+001400*                     Prestamos.
+001500*****************************************************************
+001600* Conciliacion (match/merge) de los extractos nocturnos de
+001700* clientes de App Cuentas (CLI-EXT-CTA) y App Prestamos
+001800* (CLI-EXT-PRE), ambos ordenados ascendente por CLI-ID. Reporta
+001900* toda diferencia de CLI-NOMBRE, CLI-APELLIDO, CLI-ESTADO o
+002000* CLI-CALIFICACION entre las dos copias de un mismo cliente, y
+002100* toda CLI-ID que aparezca en un solo lado.
+002200*****************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-370.
+002600 OBJECT-COMPUTER.   IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT CLI-EXT-CTA  ASSIGN TO CLIEXTC
+003000         ORGANIZATION IS SEQUENTIAL
+003100         FILE STATUS  IS WS-STATUS-CTA.
+003200
+003300     SELECT CLI-EXT-PRE  ASSIGN TO CLIEXTP
+003400         ORGANIZATION IS SEQUENTIAL
+003500         FILE STATUS  IS WS-STATUS-PRE.
+003600
+003700     SELECT RPT-DIFERENCIAS ASSIGN TO RPTDIF
+003800         ORGANIZATION IS SEQUENTIAL
+003900         FILE STATUS  IS WS-STATUS-RPT.
+004000
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  CLI-EXT-CTA
+004400     LABEL RECORDS ARE STANDARD.
+004500     COPY CLIEXTC.
+004600
+004700 FD  CLI-EXT-PRE
+004800     LABEL RECORDS ARE STANDARD.
+004900     COPY CLIEXTP.
+005000
+005100 FD  RPT-DIFERENCIAS
+005200     LABEL RECORDS ARE STANDARD.
+005300 01  RPT-LINEA                 PIC X(132).
+005400
+005500 WORKING-STORAGE SECTION.
+005600 77  WS-STATUS-CTA             PIC X(02)      VALUE '00'.
+005700     88  WS-CTA-OK                            VALUE '00'.
+005800 77  WS-STATUS-PRE             PIC X(02)      VALUE '00'.
+005900     88  WS-PRE-OK                            VALUE '00'.
+006000 77  WS-STATUS-RPT             PIC X(02)      VALUE '00'.
+006100 77  WS-SW-EOF-CTA             PIC X(01)      VALUE 'N'.
+006200     88  WS-EOF-CTA                           VALUE 'S'.
+006300 77  WS-SW-EOF-PRE             PIC X(01)      VALUE 'N'.
+006400     88  WS-EOF-PRE                           VALUE 'S'.
+006500 77  WS-CONT-COINCIDEN         PIC 9(07) COMP  VALUE ZERO.
+006600 77  WS-CONT-DIFERENCIAS       PIC 9(07) COMP  VALUE ZERO.
+006700 77  WS-CONT-SOLO-CTA          PIC 9(07) COMP  VALUE ZERO.
+006800 77  WS-CONT-SOLO-PRE          PIC 9(07) COMP  VALUE ZERO.
+006850 77  WS-CONT-EDIT              PIC ZZZZZZ9.
+006900
+007000 01  WS-LINEA-DETALLE.
+007100     05  FILLER                PIC X(15) VALUE 'CLI-ID '.
+007200     05  DET-CLI-ID            PIC 9(10).
+007300     05  FILLER                PIC X(03) VALUE SPACES.
+007400     05  DET-MENSAJE           PIC X(100).
+007500
+007600 LINKAGE SECTION.
+007700
+007800 PROCEDURE DIVISION.
+007900*****************************************************************
+008000* 0000-MAINLINE                                                 *
+008100*****************************************************************
+008200 0000-MAINLINE.
+008300     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+008400     PERFORM 2000-CONCILIAR THRU 2000-EXIT
+008500         UNTIL WS-EOF-CTA AND WS-EOF-PRE
+008600     PERFORM 8000-EMITIR-TOTALES THRU 8000-EXIT
+008700     PERFORM 9000-FINALIZAR THRU 9000-EXIT
+008800     GOBACK.
+008900
+009000*****************************************************************
+009100* 1000-INICIALIZAR                                              *
+009200*****************************************************************
+009300 1000-INICIALIZAR.
+009400     OPEN INPUT  CLI-EXT-CTA
+009410     IF WS-STATUS-CTA NOT = '00'
+009420         GO TO 9100-ABEND-APERTURA
+009430     END-IF
+009500     OPEN INPUT  CLI-EXT-PRE
+009510     IF WS-STATUS-PRE NOT = '00'
+009520         GO TO 9100-ABEND-APERTURA
+009530     END-IF
+009600     OPEN OUTPUT RPT-DIFERENCIAS
+009610     IF WS-STATUS-RPT NOT = '00'
+009620         GO TO 9100-ABEND-APERTURA
+009630     END-IF
+009700     PERFORM 2100-LEER-CTA THRU 2100-EXIT
+009800     PERFORM 2200-LEER-PRE THRU 2200-EXIT.
+009900 1000-EXIT.
+010000     EXIT.
+010100
+010200*****************************************************************
+010300* 2000-CONCILIAR - un paso del match/merge por CLI-ID           *
+010400*****************************************************************
+010500 2000-CONCILIAR.
+010600     EVALUATE TRUE
+010700         WHEN WS-EOF-CTA
+010800             PERFORM 3300-SOLO-PRESTAMOS THRU 3300-EXIT
+010900             PERFORM 2200-LEER-PRE THRU 2200-EXIT
+011000         WHEN WS-EOF-PRE
+011100             PERFORM 3200-SOLO-CUENTAS THRU 3200-EXIT
+011200             PERFORM 2100-LEER-CTA THRU 2100-EXIT
+011300         WHEN CTA-CLI-ID = PRE-CLI-ID
+011400             PERFORM 3100-COMPARAR THRU 3100-EXIT
+011500             PERFORM 2100-LEER-CTA THRU 2100-EXIT
+011600             PERFORM 2200-LEER-PRE THRU 2200-EXIT
+011700         WHEN CTA-CLI-ID < PRE-CLI-ID
+011800             PERFORM 3200-SOLO-CUENTAS THRU 3200-EXIT
+011900             PERFORM 2100-LEER-CTA THRU 2100-EXIT
+012000         WHEN OTHER
+012100             PERFORM 3300-SOLO-PRESTAMOS THRU 3300-EXIT
+012200             PERFORM 2200-LEER-PRE THRU 2200-EXIT
+012300     END-EVALUATE.
+012400 2000-EXIT.
+012500     EXIT.
+012600
+012700*****************************************************************
+012800* 2100-LEER-CTA - lee el siguiente registro de App Cuentas      *
+012900*****************************************************************
+013000 2100-LEER-CTA.
+013100     READ CLI-EXT-CTA
+013200         AT END
+013300             SET WS-EOF-CTA TO TRUE
+013400     END-READ.
+013500 2100-EXIT.
+013600     EXIT.
+013700
+013800*****************************************************************
+013900* 2200-LEER-PRE - lee el siguiente registro de App Prestamos    *
+014000*****************************************************************
+014100 2200-LEER-PRE.
+014200     READ CLI-EXT-PRE
+014300         AT END
+014400             SET WS-EOF-PRE TO TRUE
+014500     END-READ.
+014600 2200-EXIT.
+014700     EXIT.
+014800
+014900*****************************************************************
+015000* 3100-COMPARAR - compara los datos de un mismo CLI-ID          *
+015100*****************************************************************
+015200 3100-COMPARAR.
+015300     IF CTA-CLI-NOMBRE       = PRE-CLI-NOMBRE      AND
+015400        CTA-CLI-APELLIDO     = PRE-CLI-APELLIDO    AND
+015500        CTA-CLI-ESTADO       = PRE-CLI-ESTADO      AND
+015600        CTA-CLI-CALIFICACION = PRE-CLI-CALIFICACION
+015700         ADD 1 TO WS-CONT-COINCIDEN
+015800     ELSE
+015900         ADD 1 TO WS-CONT-DIFERENCIAS
+016000         MOVE CTA-CLI-ID TO DET-CLI-ID
+016100         MOVE 'DIFERENCIA ENTRE CUENTAS Y PRESTAMOS' TO
+016200             DET-MENSAJE
+016300         PERFORM 7000-ESCRIBIR-DETALLE THRU 7000-EXIT
+016400     END-IF.
+016500 3100-EXIT.
+016600     EXIT.
+016700
+016800*****************************************************************
+016900* 3200-SOLO-CUENTAS - CLI-ID presente solo en App Cuentas       *
+017000*****************************************************************
+017100 3200-SOLO-CUENTAS.
+017200     ADD 1 TO WS-CONT-SOLO-CTA
+017300     MOVE CTA-CLI-ID TO DET-CLI-ID
+017400     MOVE 'PRESENTE SOLO EN CUENTAS' TO DET-MENSAJE
+017500     PERFORM 7000-ESCRIBIR-DETALLE THRU 7000-EXIT.
+017600 3200-EXIT.
+017700     EXIT.
+017800
+017900*****************************************************************
+018000* 3300-SOLO-PRESTAMOS - CLI-ID presente solo en App Prestamos   *
+018100*****************************************************************
+018200 3300-SOLO-PRESTAMOS.
+018300     ADD 1 TO WS-CONT-SOLO-PRE
+018400     MOVE PRE-CLI-ID TO DET-CLI-ID
+018500     MOVE 'PRESENTE SOLO EN PRESTAMOS' TO DET-MENSAJE
+018600     PERFORM 7000-ESCRIBIR-DETALLE THRU 7000-EXIT.
+018700 3300-EXIT.
+018800     EXIT.
+018900
+019000*****************************************************************
+019100* 7000-ESCRIBIR-DETALLE - imprime una linea de excepcion        *
+019200*****************************************************************
+019300 7000-ESCRIBIR-DETALLE.
+019400     MOVE SPACES TO RPT-LINEA
+019500     MOVE WS-LINEA-DETALLE TO RPT-LINEA
+019600     WRITE RPT-LINEA.
+019700 7000-EXIT.
+019800     EXIT.
+019900
+020000*****************************************************************
+020100* 8000-EMITIR-TOTALES - imprime el resumen de la conciliacion   *
+020200*****************************************************************
+020300 8000-EMITIR-TOTALES.
+020400     MOVE SPACES TO RPT-LINEA
+020500     WRITE RPT-LINEA
+020600     MOVE SPACES TO RPT-LINEA
+020610     MOVE WS-CONT-COINCIDEN TO WS-CONT-EDIT
+020700     STRING 'CLIENTES COINCIDENTES.......: ' DELIMITED SIZE
+020800         WS-CONT-EDIT                  DELIMITED SIZE
+020900         INTO RPT-LINEA
+021000     WRITE RPT-LINEA
+021100     MOVE SPACES TO RPT-LINEA
+021110     MOVE WS-CONT-DIFERENCIAS TO WS-CONT-EDIT
+021200     STRING 'CLIENTES CON DIFERENCIAS....: ' DELIMITED SIZE
+021300         WS-CONT-EDIT                  DELIMITED SIZE
+021400         INTO RPT-LINEA
+021500     WRITE RPT-LINEA
+021600     MOVE SPACES TO RPT-LINEA
+021610     MOVE WS-CONT-SOLO-CTA TO WS-CONT-EDIT
+021700     STRING 'PRESENTES SOLO EN CUENTAS...: ' DELIMITED SIZE
+021800         WS-CONT-EDIT                  DELIMITED SIZE
+021900         INTO RPT-LINEA
+022000     WRITE RPT-LINEA
+022100     MOVE SPACES TO RPT-LINEA
+022110     MOVE WS-CONT-SOLO-PRE TO WS-CONT-EDIT
+022200     STRING 'PRESENTES SOLO EN PRESTAMOS.: ' DELIMITED SIZE
+022300         WS-CONT-EDIT                  DELIMITED SIZE
+022400         INTO RPT-LINEA
+022500     WRITE RPT-LINEA.
+022600 8000-EXIT.
+022700     EXIT.
+022800
+022900*****************************************************************
+023000* 9000-FINALIZAR                                                *
+023100*****************************************************************
+023200 9000-FINALIZAR.
+023300     CLOSE CLI-EXT-CTA
+023400     CLOSE CLI-EXT-PRE
+023500     CLOSE RPT-DIFERENCIAS.
+023600 9000-EXIT.
+023700     EXIT.
+023710
+023720*****************************************************************
+023730* 9100-ABEND-APERTURA - error abriendo un archivo de entrada/   *
+023740*      salida; se corta el job antes de leer o grabar nada      *
+023750*****************************************************************
+023760 9100-ABEND-APERTURA.
+023770     DISPLAY 'CLIREC01 - ERROR ABRIENDO ARCHIVOS, STATUS CTA='
+023780         WS-STATUS-CTA ' PRE=' WS-STATUS-PRE
+023790         ' RPTDIF=' WS-STATUS-RPT
+023800     MOVE 16 TO RETURN-CODE
+023810     GOBACK.
