@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200* CLICKPT.cpy - Registro FD del archivo CKPT-FILE, checkpoint de
+000300*               la carga nocturna de CLIENTE (CLILOAD1)
+000400*
+000500* Registro unico que guarda el ultimo CLI-ID confirmado, para
+000600* poder reiniciar la carga sin reprocesar desde el principio si
+000700* el job termina en forma anormal. Nombre de nivel 01 propio
+000750* (no WS-) para usar directamente en la FD, igual que
+000760* CLIEMFD.cpy.
+000800*****************************************************************
+000900 01  CLI-CKPT-REG.
+001000     05  CKPT-ULTIMO-CLI-ID       PIC 9(10).
+001100     05  CKPT-CANT-PROCESADOS     PIC 9(09).
+001200     05  CKPT-FECHA               PIC 9(08).
+001300     05  CKPT-HORA                PIC 9(08).
