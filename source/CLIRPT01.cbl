@@ -0,0 +1,216 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CLIRPT01.
+000300 AUTHOR.        EQUIPO-ARQUITECTURA-DATOS.
+000400 INSTALLATION.  DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* HISTORIAL DE MODIFICACIONES
+000900*-----------------------------------------------------------
+001000* FECHA       AUTOR   DESCRIPCION
+001100* ----------  ------  ---------------------------------------
+001200* 2026-08-09  EAD     Version inicial. Reporte mensual de
+001300*                     niveles de riesgo por CLI-CALIFICACION.
+001400*****************************************************************
+001500* Recorre el maestro CLIENTE-MASTER y clasifica a los clientes
+001600* CLI-ACTIVO en tramos de riesgo segun CLI-CALIFICACION
+001700* (00-30 / 31-60 / 61-100), imprimiendo cantidades por tramo.
+001800* Ademas senala todo cliente CLI-SUSPENDIDO cuya calificacion
+001900* siga siendo alta (tramo 61-100), candidato a revisar la
+002000* suspension.
+002100*****************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT CLIENTE-MASTER  ASSIGN TO CLIEMAST
+002900         ORGANIZATION IS INDEXED
+003000         ACCESS MODE  IS SEQUENTIAL
+003100         RECORD KEY   IS CLI-ID OF CLIENTE-MASTER-REG
+003200         FILE STATUS  IS WS-CLI-STATUS.
+003300
+003400     SELECT RPT-RIESGO       ASSIGN TO RPTRIES
+003500         ORGANIZATION IS SEQUENTIAL
+003600         FILE STATUS  IS WS-RPT-STATUS.
+003700
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  CLIENTE-MASTER
+004100     LABEL RECORDS ARE STANDARD.
+004200     COPY CLIEMFD.
+004300
+004400 FD  RPT-RIESGO
+004500     LABEL RECORDS ARE STANDARD.
+004600 01  RPT-LINEA                 PIC X(132).
+004700
+004800 WORKING-STORAGE SECTION.
+004900 77  WS-CLI-STATUS             PIC X(02)      VALUE '00'.
+005000     88  WS-CLI-OK                            VALUE '00'.
+005100 77  WS-RPT-STATUS             PIC X(02)      VALUE '00'.
+005200 77  WS-SW-EOF-CLIENTE         PIC X(01)      VALUE 'N'.
+005300     88  WS-EOF-CLIENTE                       VALUE 'S'.
+005400 77  WS-CONT-TRAMO-BAJO        PIC 9(07) COMP  VALUE ZERO.
+005500 77  WS-CONT-TRAMO-MEDIO       PIC 9(07) COMP  VALUE ZERO.
+005600 77  WS-CONT-TRAMO-ALTO        PIC 9(07) COMP  VALUE ZERO.
+005700 77  WS-CONT-ACTIVOS           PIC 9(07) COMP  VALUE ZERO.
+005800 77  WS-CONT-SUSP-A-REVISAR    PIC 9(07) COMP  VALUE ZERO.
+005900 77  WS-CONT-EDIT              PIC ZZZZZZ9.
+006000
+006100 01  WS-LINEA-FLAG.
+006200     05  FILLER                PIC X(26) VALUE
+006300         'REVISAR SUSPENSION CLI-ID '.
+006400     05  FLAG-CLI-ID           PIC 9(10).
+006500     05  FILLER                PIC X(15) VALUE ' CALIFICACION '.
+006600     05  FLAG-CALIFICACION     PIC ZZ9.
+006700
+006800 LINKAGE SECTION.
+006900
+007000 PROCEDURE DIVISION.
+007100*****************************************************************
+007200* 0000-MAINLINE                                                 *
+007300*****************************************************************
+007400 0000-MAINLINE.
+007500     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+007600     PERFORM 2000-PROCESAR-CLIENTE THRU 2000-EXIT
+007700         UNTIL WS-EOF-CLIENTE
+007800     PERFORM 8000-EMITIR-TOTALES THRU 8000-EXIT
+007900     PERFORM 9000-FINALIZAR THRU 9000-EXIT
+008000     GOBACK.
+008100
+008200*****************************************************************
+008300* 1000-INICIALIZAR                                              *
+008400*****************************************************************
+008500 1000-INICIALIZAR.
+008600     OPEN INPUT  CLIENTE-MASTER
+008610     IF WS-CLI-STATUS NOT = '00'
+008620         GO TO 9100-ABEND-APERTURA
+008630     END-IF
+008700     OPEN OUTPUT RPT-RIESGO
+008710     IF WS-RPT-STATUS NOT = '00'
+008720         GO TO 9100-ABEND-APERTURA
+008730     END-IF
+008800     PERFORM 2100-LEER-CLIENTE THRU 2100-EXIT.
+008900 1000-EXIT.
+009000     EXIT.
+009100
+009200*****************************************************************
+009300* 2000-PROCESAR-CLIENTE - clasifica un cliente y lee el         *
+009400*                         siguiente                             *
+009500*****************************************************************
+009600 2000-PROCESAR-CLIENTE.
+009700     EVALUATE TRUE
+009800         WHEN CLI-ACTIVO
+009900             PERFORM 3000-CLASIFICAR-TRAMO THRU 3000-EXIT
+010000         WHEN CLI-SUSPENDIDO
+010100             PERFORM 3100-VERIFICAR-SUSPENDIDO THRU 3100-EXIT
+010200         WHEN OTHER
+010300             CONTINUE
+010400     END-EVALUATE
+010500     PERFORM 2100-LEER-CLIENTE THRU 2100-EXIT.
+010600 2000-EXIT.
+010700     EXIT.
+010800
+010900*****************************************************************
+011000* 2100-LEER-CLIENTE - lee el siguiente registro del maestro     *
+011100*****************************************************************
+011200 2100-LEER-CLIENTE.
+011300     READ CLIENTE-MASTER NEXT RECORD
+011400         AT END
+011500             SET WS-EOF-CLIENTE TO TRUE
+011600     END-READ.
+011700 2100-EXIT.
+011800     EXIT.
+011900
+012000*****************************************************************
+012100* 3000-CLASIFICAR-TRAMO - clasifica un cliente activo en su     *
+012200*                         tramo de riesgo                       *
+012300*****************************************************************
+012400 3000-CLASIFICAR-TRAMO.
+012500     ADD 1 TO WS-CONT-ACTIVOS
+012600     EVALUATE TRUE
+012700         WHEN CLI-CALIFICACION OF CLIENTE-MASTER-REG <= 30
+012800             ADD 1 TO WS-CONT-TRAMO-BAJO
+012900         WHEN CLI-CALIFICACION OF CLIENTE-MASTER-REG <= 60
+013000             ADD 1 TO WS-CONT-TRAMO-MEDIO
+013100         WHEN OTHER
+013200             ADD 1 TO WS-CONT-TRAMO-ALTO
+013300     END-EVALUATE.
+013400 3000-EXIT.
+013500     EXIT.
+013600
+013700*****************************************************************
+013800* 3100-VERIFICAR-SUSPENDIDO - senala suspendidos con            *
+013900*                             calificacion todavia alta         *
+014000*****************************************************************
+014100 3100-VERIFICAR-SUSPENDIDO.
+014200     IF CLI-CALIFICACION OF CLIENTE-MASTER-REG > 60
+014300         ADD 1 TO WS-CONT-SUSP-A-REVISAR
+014400         MOVE CLI-ID OF CLIENTE-MASTER-REG TO FLAG-CLI-ID
+014500         MOVE CLI-CALIFICACION OF CLIENTE-MASTER-REG TO
+014600             FLAG-CALIFICACION
+014700         MOVE SPACES TO RPT-LINEA
+014800         MOVE WS-LINEA-FLAG TO RPT-LINEA
+014900         WRITE RPT-LINEA
+015000     END-IF.
+015100 3100-EXIT.
+015200     EXIT.
+015300
+015400*****************************************************************
+015500* 8000-EMITIR-TOTALES - imprime el resumen por tramo            *
+015600*****************************************************************
+015700 8000-EMITIR-TOTALES.
+015800     MOVE SPACES TO RPT-LINEA
+015900     WRITE RPT-LINEA
+016000     MOVE SPACES TO RPT-LINEA
+016100     MOVE WS-CONT-ACTIVOS TO WS-CONT-EDIT
+016200     STRING 'CLIENTES ACTIVOS EVALUADOS..: ' DELIMITED SIZE
+016300         WS-CONT-EDIT                  DELIMITED SIZE
+016400         INTO RPT-LINEA
+016500     WRITE RPT-LINEA
+016600     MOVE SPACES TO RPT-LINEA
+016700     MOVE WS-CONT-TRAMO-BAJO TO WS-CONT-EDIT
+016800     STRING 'TRAMO 00-30 (BAJO RIESGO)...: ' DELIMITED SIZE
+016900         WS-CONT-EDIT                  DELIMITED SIZE
+017000         INTO RPT-LINEA
+017100     WRITE RPT-LINEA
+017200     MOVE SPACES TO RPT-LINEA
+017300     MOVE WS-CONT-TRAMO-MEDIO TO WS-CONT-EDIT
+017400     STRING 'TRAMO 31-60 (RIESGO MEDIO)..: ' DELIMITED SIZE
+017500         WS-CONT-EDIT                  DELIMITED SIZE
+017600         INTO RPT-LINEA
+017700     WRITE RPT-LINEA
+017800     MOVE SPACES TO RPT-LINEA
+017900     MOVE WS-CONT-TRAMO-ALTO TO WS-CONT-EDIT
+018000     STRING 'TRAMO 61-100 (ALTO RIESGO)..: ' DELIMITED SIZE
+018100         WS-CONT-EDIT                  DELIMITED SIZE
+018200         INTO RPT-LINEA
+018300     WRITE RPT-LINEA
+018400     MOVE SPACES TO RPT-LINEA
+018500     MOVE WS-CONT-SUSP-A-REVISAR TO WS-CONT-EDIT
+018600     STRING 'SUSPENDIDOS A REVISAR.......: ' DELIMITED SIZE
+018700         WS-CONT-EDIT                  DELIMITED SIZE
+018800         INTO RPT-LINEA
+018900     WRITE RPT-LINEA.
+019000 8000-EXIT.
+019100     EXIT.
+019200
+019300*****************************************************************
+019400* 9000-FINALIZAR                                                *
+019500*****************************************************************
+019600 9000-FINALIZAR.
+019700     CLOSE CLIENTE-MASTER
+019800     CLOSE RPT-RIESGO.
+019900 9000-EXIT.
+020000     EXIT.
+020010
+020020*****************************************************************
+020030* 9100-ABEND-APERTURA - error abriendo un archivo de entrada/   *
+020040*      salida; se corta el job antes de leer o grabar nada      *
+020050*****************************************************************
+020060 9100-ABEND-APERTURA.
+020070     DISPLAY 'CLIRPT01 - ERROR ABRIENDO ARCHIVOS, STATUS MASTER='
+020080         WS-CLI-STATUS ' RPT-RIESGO=' WS-RPT-STATUS
+020090     MOVE 16 TO RETURN-CODE
+020100     GOBACK.
