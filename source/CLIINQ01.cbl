@@ -0,0 +1,104 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CLIINQ01.
+000300 AUTHOR.        EQUIPO-ARQUITECTURA-DATOS.
+000400 INSTALLATION.  DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* HISTORIAL DE MODIFICACIONES
+000900*-----------------------------------------------------------
+001000* FECHA       AUTOR   DESCRIPCION
+001100* ----------  ------  ---------------------------------------
+001200* 2026-08-09  EAD     Version inicial. Consulta de clientes por
+001300*                     tipo y numero de documento para la mesa
+001400*                     de atencion al cliente.
+001500*****************************************************************
+001600* Transaccion CICS de solo consulta. Recibe en la COMMAREA el
+001700* tipo y numero de documento del cliente (CLIINQ-TIPO-DOC /
+001800* CLIINQ-NUM-DOC) y devuelve sus datos principales leyendo
+001900* CLIENTE-MASTER por el camino alterno CLI-CLAVE-DOC (definido
+002000* en el FCT como CLIEDOC, sobre el mismo maestro que mantiene
+002100* CLIMNT01 por CLI-ID). No actualiza el maestro.
+002200*****************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-370.
+002600 OBJECT-COMPUTER.   IBM-370.
+002700
+002800 DATA DIVISION.
+002900 WORKING-STORAGE SECTION.
+003000 77  WS-KEYLENGTH-DOC          PIC S9(04) COMP VALUE 23.
+003050 77  WS-RESP-CICS              PIC S9(08) COMP VALUE ZERO.
+003100
+003200*****************************************************************
+003300* Area de la respuesta del maestro leida por camino alterno.    *
+003400*****************************************************************
+003500 COPY CLIEMFD.
+003600
+003700 LINKAGE SECTION.
+003900     COPY CLIINQPM.
+004000
+004100 PROCEDURE DIVISION.
+004200*****************************************************************
+004300* 0000-MAINLINE                                                 *
+004400*****************************************************************
+004500 0000-MAINLINE.
+004600     IF EIBCALEN = ZERO
+004700         GO TO 9999-EXIT
+004800     END-IF
+004900     MOVE LOW-VALUES        TO CLIINQ-DATOS-CLIENTE
+005000     PERFORM 1000-LEER-CLIENTE THRU 1000-EXIT
+005100     GO TO 9999-EXIT.
+005200
+005300*****************************************************************
+005400* 1000-LEER-CLIENTE - lee CLIENTE-MASTER por camino alterno de  *
+005500*      documento y arma la respuesta en la COMMAREA             *
+005600*****************************************************************
+005700 1000-LEER-CLIENTE.
+005800     MOVE CLIINQ-TIPO-DOC TO CLI-TIPO-DOC OF CLIENTE-MASTER-REG
+005900     MOVE CLIINQ-NUM-DOC  TO CLI-NUM-DOC  OF CLIENTE-MASTER-REG
+006000     EXEC CICS READ
+006100         FILE('CLIEDOC')
+006200         INTO(CLIENTE-MASTER-REG)
+006300         RIDFLD(CLI-CLAVE-DOC OF CLIENTE-MASTER-REG)
+006400         KEYLENGTH(WS-KEYLENGTH-DOC)
+006500         RESP(WS-RESP-CICS)
+006600     END-EXEC
+006700     EVALUATE WS-RESP-CICS
+006800         WHEN DFHRESP(NORMAL)
+006900             SET CLIINQ-OK TO TRUE
+007000             PERFORM 1100-CARGAR-RESPUESTA THRU 1100-EXIT
+007100         WHEN DFHRESP(NOTFND)
+007200             SET CLIINQ-NO-ENCONTRADO TO TRUE
+007300         WHEN OTHER
+007400             SET CLIINQ-ERROR-IO TO TRUE
+007500     END-EVALUATE.
+007600 1000-EXIT.
+007700     EXIT.
+007800
+007900*****************************************************************
+008000* 1100-CARGAR-RESPUESTA                                         *
+008100*****************************************************************
+008200 1100-CARGAR-RESPUESTA.
+008300     MOVE CLI-ID OF CLIENTE-MASTER-REG
+008400                                TO CLIINQ-CLI-ID
+008500     MOVE CLI-NOMBRE OF CLIENTE-MASTER-REG
+008600                                TO CLIINQ-CLI-NOMBRE
+008700     MOVE CLI-APELLIDO OF CLIENTE-MASTER-REG
+008800                                TO CLIINQ-CLI-APELLIDO
+008900     MOVE CLI-ESTADO OF CLIENTE-MASTER-REG
+009000                                TO CLIINQ-CLI-ESTADO
+009100     MOVE CLI-CALIFICACION OF CLIENTE-MASTER-REG
+009200                                TO CLIINQ-CLI-CALIFICACION
+009300     MOVE CLI-SUCURSAL OF CLIENTE-MASTER-REG
+009400                                TO CLIINQ-CLI-SUCURSAL
+009500     MOVE CLI-SEGMENTO OF CLIENTE-MASTER-REG
+009600                                TO CLIINQ-CLI-SEGMENTO.
+009700 1100-EXIT.
+009800     EXIT.
+009900
+010000*****************************************************************
+010100* 9999-EXIT - devuelve el control a CICS con la COMMAREA armada *
+010200*****************************************************************
+010300 9999-EXIT.
+010400     EXEC CICS RETURN END-EXEC.
