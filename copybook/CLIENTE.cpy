@@ -1,6 +1,11 @@
 *****************************************************************
       * CLIENTE.cpy - Estructura común de datos de cliente
       * Usado por: App Cuentas y App Préstamos
+      *
+      * CLI-ID es la clave primaria del archivo maestro indexado
+      * CLIENTE-MASTER. El maestro se mantiene exclusivamente a
+      * través de CLIMNT01 (alta/cambio/baja/consulta); Cuentas y
+      * Préstamos no deben actualizar su propia copia directamente.
       *****************************************************************
        01  WS-CLIENTE.
            05 CLI-ID                PIC 9(10).
@@ -13,4 +18,9 @@
               88 CLI-ACTIVO         VALUE 'A'.
               88 CLI-INACTIVO       VALUE 'I'.
               88 CLI-SUSPENDIDO     VALUE 'S'.
-           05 CLI-CALIFICACION      PIC 9(02).
\ No newline at end of file
+           05 CLI-CALIFICACION      PIC 9(02).
+           05 CLI-SUCURSAL          PIC X(04).
+           05 CLI-SEGMENTO          PIC X(01).
+              88 CLI-SEG-RETAIL     VALUE 'R'.
+              88 CLI-SEG-EMPRESA    VALUE 'E'.
+              88 CLI-SEG-PREMIUM    VALUE 'P'.
