@@ -0,0 +1,143 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DOCVAL01.
+000300 AUTHOR.        EQUIPO-ARQUITECTURA-DATOS.
+000400 INSTALLATION.  DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* HISTORIAL DE MODIFICACIONES
+000900*-----------------------------------------------------------
+001000* FECHA       AUTOR   DESCRIPCION
+001100* ----------  ------  ---------------------------------------
+001200* 2026-08-09  EAD     Version inicial. Validacion de DNI y
+001300*                     CUIT/CUIL con digito verificador modulo
+001400*                     11.
+001500*****************************************************************
+001600* Validacion de documento de identidad. Reglas soportadas:
+001700*   DNI          - 7 u 8 digitos numericos.
+001800*   CUI (CUIT)   - 11 digitos numericos con digito verificador
+001900*   CUL (CUIL)     modulo 11 valido.
+002000* CLIMNT01 invoca este subprograma antes de aceptar un alta o
+002100* cambio de CLIENTE (CALL 'DOCVAL01' USING DOCVAL-CONTROL).
+002200*****************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-370.
+002600 OBJECT-COMPUTER.   IBM-370.
+002700
+002800 DATA DIVISION.
+002900 WORKING-STORAGE SECTION.
+003000 01  WS-TABLA-PESOS-INIC.
+003100     05  FILLER                PIC 9         VALUE 5.
+003200     05  FILLER                PIC 9         VALUE 4.
+003300     05  FILLER                PIC 9         VALUE 3.
+003400     05  FILLER                PIC 9         VALUE 2.
+003500     05  FILLER                PIC 9         VALUE 7.
+003600     05  FILLER                PIC 9         VALUE 6.
+003700     05  FILLER                PIC 9         VALUE 5.
+003800     05  FILLER                PIC 9         VALUE 4.
+003900     05  FILLER                PIC 9         VALUE 3.
+004000     05  FILLER                PIC 9         VALUE 2.
+004100 01  WS-TABLA-PESOS REDEFINES WS-TABLA-PESOS-INIC.
+004200     05  WS-PESO               PIC 9  OCCURS 10 TIMES.
+004300
+004400 77  WS-LONGITUD               PIC 9(02)  COMP  VALUE ZERO.
+004500 77  WS-I                      PIC 9(02)  COMP  VALUE ZERO.
+004600 77  WS-SUMA                   PIC 9(04)  COMP  VALUE ZERO.
+004700 77  WS-COCIENTE               PIC 9(04)  COMP  VALUE ZERO.
+004800 77  WS-RESTO                  PIC 9(02)  COMP  VALUE ZERO.
+004900 77  WS-DV-CALCULADO           PIC 9(02)         VALUE ZERO.
+005000 77  WS-DV-INFORMADO           PIC 9(01)         VALUE ZERO.
+005100 77  WS-DIGITO                 PIC 9(01)         VALUE ZERO.
+005200
+005300 LINKAGE SECTION.
+005400 COPY DOCVALPM.
+005500
+005600 PROCEDURE DIVISION USING DOCVAL-CONTROL.
+005700*****************************************************************
+005800* 0000-MAINLINE                                                 *
+005900*****************************************************************
+006000 0000-MAINLINE.
+006100     PERFORM 1000-VALIDAR-DOCUMENTO THRU 1000-EXIT
+006200     GOBACK.
+006300
+006400*****************************************************************
+006500* 1000-VALIDAR-DOCUMENTO                                        *
+006600*****************************************************************
+006700 1000-VALIDAR-DOCUMENTO.
+006800     SET DOCVAL-VALIDO TO TRUE
+006900     MOVE ZERO TO WS-LONGITUD
+007000     INSPECT DOCVAL-NUM-DOC TALLYING WS-LONGITUD
+007100         FOR CHARACTERS BEFORE INITIAL SPACE
+007200     EVALUATE DOCVAL-TIPO-DOC
+007300         WHEN 'DNI'
+007400             PERFORM 1100-VALIDAR-DNI THRU 1100-EXIT
+007500         WHEN 'CUI'
+007600             PERFORM 1200-VALIDAR-CUIT-CUIL THRU 1200-EXIT
+007700         WHEN 'CUL'
+007800             PERFORM 1200-VALIDAR-CUIT-CUIL THRU 1200-EXIT
+007900         WHEN OTHER
+008000             SET DOCVAL-TIPO-DESCONOCIDO TO TRUE
+008100     END-EVALUATE.
+008200 1000-EXIT.
+008300     EXIT.
+008400
+008500*****************************************************************
+008600* 1100-VALIDAR-DNI - 7 u 8 digitos numericos                    *
+008700*****************************************************************
+008800 1100-VALIDAR-DNI.
+008900     IF WS-LONGITUD = 7 OR WS-LONGITUD = 8
+009000         IF DOCVAL-NUM-DOC(1:WS-LONGITUD) IS NUMERIC
+009100             SET DOCVAL-VALIDO TO TRUE
+009200         ELSE
+009300             SET DOCVAL-NO-NUMERICO TO TRUE
+009400         END-IF
+009500     ELSE
+009600         SET DOCVAL-LONGITUD-INVALIDA TO TRUE
+009700     END-IF.
+009800 1100-EXIT.
+009900     EXIT.
+010000
+010100*****************************************************************
+010200* 1200-VALIDAR-CUIT-CUIL - 11 digitos con verificador modulo 11 *
+010300*****************************************************************
+010400 1200-VALIDAR-CUIT-CUIL.
+010500     IF WS-LONGITUD NOT = 11
+010600         SET DOCVAL-LONGITUD-INVALIDA TO TRUE
+010700         GO TO 1200-EXIT
+010800     END-IF
+010900     IF DOCVAL-NUM-DOC(1:11) IS NOT NUMERIC
+011000         SET DOCVAL-NO-NUMERICO TO TRUE
+011100         GO TO 1200-EXIT
+011200     END-IF
+011300     MOVE ZERO TO WS-SUMA
+011400     PERFORM 1210-SUMAR-DIGITO THRU 1210-EXIT
+011500         VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
+011600     DIVIDE WS-SUMA BY 11 GIVING WS-COCIENTE
+011700         REMAINDER WS-RESTO
+011800     IF WS-RESTO = 0
+011900         MOVE 0 TO WS-DV-CALCULADO
+012000     ELSE
+012100         COMPUTE WS-DV-CALCULADO = 11 - WS-RESTO
+012200     END-IF
+012300     IF WS-DV-CALCULADO > 9
+012400         SET DOCVAL-DIGITO-VERIF-MALO TO TRUE
+012500         GO TO 1200-EXIT
+012600     END-IF
+012700     MOVE DOCVAL-NUM-DOC(11:1) TO WS-DV-INFORMADO
+012800     IF WS-DV-CALCULADO = WS-DV-INFORMADO
+012900         SET DOCVAL-VALIDO TO TRUE
+013000     ELSE
+013100         SET DOCVAL-DIGITO-VERIF-MALO TO TRUE
+013200     END-IF.
+013300 1200-EXIT.
+013400     EXIT.
+013500
+013600*****************************************************************
+013700* 1210-SUMAR-DIGITO - acumula digito(i) * peso(i)                *
+013800*****************************************************************
+013900 1210-SUMAR-DIGITO.
+014000     MOVE DOCVAL-NUM-DOC(WS-I:1) TO WS-DIGITO
+014100     COMPUTE WS-SUMA = WS-SUMA + (WS-DIGITO * WS-PESO(WS-I)).
+014200 1210-EXIT.
+014300     EXIT.
