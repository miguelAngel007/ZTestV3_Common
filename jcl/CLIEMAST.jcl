@@ -0,0 +1,55 @@
+//CLIEMAST JOB (ACCTG),'DEFINE VSAM CLIENTE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DEFINICION DEL MAESTRO VSAM DE CLIENTES (CLIENTE-MASTER) Y   *
+//* DEL CAMINO ALTERNO POR TIPO/NUMERO DE DOCUMENTO (CLIEDOC),   *
+//* USADO POR CLIMNT01/CLIRPT01/CLIRPT02 (CLIEMAST, CLAVE CLI-ID)*
+//* Y POR CLIINQ01 (CLIEDOC, CLAVE CLI-CLAVE-DOC).               *
+//* Correr una unica vez, antes de la primera carga (CLILOAD1).  *
+//* BLDINDEX debe repetirse cada vez que el AIX se redefina o se *
+//* recupere de una copia sin el path reconstruido.              *
+//* La transaccion CICS CLIINQ01 accede al path por la entrada   *
+//* FCT CLIEDOC, definida sobre PROD.CLIENTE.MASTER.DOCPATH.     *
+//*--------------------------------------------------------------*
+//PASO010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.CLIENTE.MASTER)          -
+                  INDEXED                            -
+                  RECORDSIZE(151 151)                -
+                  KEYS(10 0)                          -
+                  FREESPACE(10 10)                    -
+                  VOLUMES(SYSDA1)                     -
+                  CYLINDERS(50 25))                   -
+         DATA    (NAME(PROD.CLIENTE.MASTER.DATA))     -
+         INDEX   (NAME(PROD.CLIENTE.MASTER.INDEX))
+//*
+//PASO020  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE AIX     (NAME(PROD.CLIENTE.MASTER.DOCAIX)    -
+                  RELATE(PROD.CLIENTE.MASTER)         -
+                  INDEXED                             -
+                  RECORDSIZE(33 33)                   -
+                  KEYS(23 110)                         -
+                  UPGRADE                              -
+                  NONUNIQUEKEY                          -
+                  FREESPACE(10 10)                       -
+                  VOLUMES(SYSDA1)                        -
+                  CYLINDERS(15 10))                      -
+         DATA    (NAME(PROD.CLIENTE.MASTER.DOCAIX.DATA))  -
+         INDEX   (NAME(PROD.CLIENTE.MASTER.DOCAIX.INDEX))
+//*
+//PASO030  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE PATH    (NAME(PROD.CLIENTE.MASTER.DOCPATH)   -
+                  PATHENTRY(PROD.CLIENTE.MASTER.DOCAIX) -
+                  UPDATE)
+//*
+//PASO040  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//AIX      DD   DSN=PROD.CLIENTE.MASTER.DOCAIX,DISP=SHR
+//BASE     DD   DSN=PROD.CLIENTE.MASTER,DISP=SHR
+//SYSIN    DD   *
+  BLDINDEX INFILE(BASE) OUTFILE(AIX)
