@@ -0,0 +1,26 @@
+000100*****************************************************************
+000200* CLIEMFD.cpy - Registro FD del archivo maestro CLIENTE-MASTER
+000300*
+000400* Mismo layout que CLIENTE.cpy (WS-CLIENTE) pero con nombre de
+000500* nivel 01 propio para usar en la FD de los programas que abren
+000600* el maestro indexado. Mantener sincronizado campo a campo con
+000700* CLIENTE.cpy.
+000800*****************************************************************
+000900 01  CLIENTE-MASTER-REG.
+001000     05 CLI-ID                PIC 9(10).
+001100     05 CLI-NOMBRE            PIC X(50).
+001200     05 CLI-APELLIDO          PIC X(50).
+001250     05 CLI-CLAVE-DOC.
+001260        10 CLI-TIPO-DOC       PIC X(03).
+001270        10 CLI-NUM-DOC        PIC X(20).
+001500     05 CLI-FECHA-ALTA        PIC X(10).
+001600     05 CLI-ESTADO            PIC X(01).
+001700        88 CLI-ACTIVO         VALUE 'A'.
+001800        88 CLI-INACTIVO       VALUE 'I'.
+001900        88 CLI-SUSPENDIDO     VALUE 'S'.
+002000     05 CLI-CALIFICACION      PIC 9(02).
+002100     05 CLI-SUCURSAL          PIC X(04).
+002200     05 CLI-SEGMENTO          PIC X(01).
+002300        88 CLI-SEG-RETAIL     VALUE 'R'.
+002400        88 CLI-SEG-EMPRESA    VALUE 'E'.
+002500        88 CLI-SEG-PREMIUM    VALUE 'P'.
