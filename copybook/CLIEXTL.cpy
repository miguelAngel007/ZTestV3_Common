@@ -0,0 +1,17 @@
+000100*****************************************************************
+000200* CLIEXTL.cpy - Registro del archivo de carga nocturna de
+000300*               CLIENTE (mismo layout que CLIENTE.cpy), leido
+000400*               por CLILOAD1. Debe venir ordenado ascendente
+000500*               por CLI-ID.
+000600*****************************************************************
+000700 01  CLI-CARGA-REG.
+000800     05 CARGA-CLI-ID           PIC 9(10).
+000900     05 CARGA-CLI-NOMBRE       PIC X(50).
+001000     05 CARGA-CLI-APELLIDO     PIC X(50).
+001100     05 CARGA-CLI-TIPO-DOC     PIC X(03).
+001200     05 CARGA-CLI-NUM-DOC      PIC X(20).
+001300     05 CARGA-CLI-FECHA-ALTA   PIC X(10).
+001400     05 CARGA-CLI-ESTADO       PIC X(01).
+001500     05 CARGA-CLI-CALIFICACION PIC 9(02).
+001600     05 CARGA-CLI-SUCURSAL     PIC X(04).
+001700     05 CARGA-CLI-SEGMENTO     PIC X(01).
