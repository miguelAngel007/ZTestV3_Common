@@ -0,0 +1,14 @@
+//CLIREC01 JOB (ACCTG),'CONCILIACION CLIENTE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CONCILIACION NOCTURNA ENTRE LOS EXTRACTOS DE CUENTAS Y        *
+//* PRESTAMOS (CLIREC01). Reporta diferencias de datos y CLI-ID's *
+//* que aparecen en un solo extracto.                             *
+//*--------------------------------------------------------------*
+//PASO010  EXEC PGM=CLIREC01
+//STEPLIB  DD   DSN=PROD.CLIENTE.LOADLIB,DISP=SHR
+//CLIEXTC  DD   DSN=PROD.CUENTAS.CLIENTE.EXTRACTO,DISP=SHR
+//CLIEXTP  DD   DSN=PROD.PRESTAMOS.CLIENTE.EXTRACTO,DISP=SHR
+//RPTDIF   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
