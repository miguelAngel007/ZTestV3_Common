@@ -0,0 +1,29 @@
+000100*****************************************************************
+000200* CLIMNTPM.cpy - Area de control para CLIMNT01
+000300*
+000400* Interfaz unica de mantenimiento del maestro CLIENTE. App
+000500* Cuentas y App Prestamos deben invocar CLIMNT01 con este layout
+000600* en lugar de mantener su propia copia de WS-CLIENTE.
+000700*
+000800* Convencion de llamada:
+000900*     CALL 'CLIMNT01' USING CLIMNT-CONTROL, WS-CLIENTE
+001000*
+001100* CLIMNT-CONTROL lleva la funcion pedida y el codigo de
+001200* retorno; WS-CLIENTE (COPY CLIENTE) lleva el dato del cliente
+001300* de entrada/salida.
+001400*****************************************************************
+001500 01  CLIMNT-CONTROL.
+001600     05  CLIMNT-FUNCION            PIC X(01).
+001700         88  CLIMNT-ALTA               VALUE 'A'.
+001800         88  CLIMNT-CAMBIO             VALUE 'C'.
+001900         88  CLIMNT-BAJA               VALUE 'B'.
+002000         88  CLIMNT-CONSULTA           VALUE 'I'.
+002100     05  CLIMNT-COD-RETORNO        PIC X(02).
+002200         88  CLIMNT-OK                 VALUE '00'.
+002300         88  CLIMNT-NO-ENCONTRADO      VALUE '01'.
+002400         88  CLIMNT-YA-EXISTE          VALUE '02'.
+002500         88  CLIMNT-DOC-INVALIDO       VALUE '03'.
+002600         88  CLIMNT-ERROR-IO           VALUE '04'.
+002700         88  CLIMNT-FUNCION-INVALIDA   VALUE '05'.
+002800     05  CLIMNT-USUARIO            PIC X(08).
+002900     05  CLIMNT-MOTIVO             PIC X(04).
