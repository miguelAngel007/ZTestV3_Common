@@ -0,0 +1,372 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CLILOAD1.
+000300 AUTHOR.        EQUIPO-ARQUITECTURA-DATOS.
+000400 INSTALLATION.  DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* HISTORIAL DE MODIFICACIONES
+000900*-----------------------------------------------------------
+001000* FECHA       AUTOR   DESCRIPCION
+001100* ----------  ------  ---------------------------------------
+001200* 2026-08-09  EAD     Version inicial. Carga/actualizacion
+001300*                     nocturna de CLIENTE-MASTER con checkpoint
+001400*                     y reinicio.
+001450* 2026-08-09  EAD     Se valida CLI-TIPO-DOC/CLI-NUM-DOC con
+001460*                     DOCVAL01 y se graba CLIHIST cuando cambia
+001470*                     CLI-ESTADO, igual que CLIMNT01.
+001500*****************************************************************
+001600* Carga nocturna del maestro CLIENTE-MASTER a partir del
+001700* archivo CLI-CARGA (ordenado ascendente por CLI-ID). Por cada
+001800* registro de entrada intenta el alta y, si el cliente ya
+001900* existe, actualiza (upsert). Cada WS-INTERVALO-CHECKPOINT
+002000* registros confirmados graba un checkpoint con el ultimo
+002100* CLI-ID procesado. Si el job se invoca con PARM='REINICIO',
+002200* se posiciona el archivo de entrada despues del ultimo CLI-ID
+002300* del checkpoint en lugar de reprocesar desde el comienzo.
+002310* Un registro con documento invalido (segun DOCVAL01) se rechaza
+002320* y se cuenta aparte, sin actualizar el maestro; un cambio de
+002330* CLI-ESTADO en un cliente existente graba CLIHIST, como lo hace
+002340* CLIMNT01 para las altas/cambios en linea.
+002400*****************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.   IBM-370.
+002800 OBJECT-COMPUTER.   IBM-370.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT CLI-CARGA        ASSIGN TO CLICARGA
+003200         ORGANIZATION IS SEQUENTIAL
+003300         FILE STATUS  IS WS-CARGA-STATUS.
+003400
+003500     SELECT CLIENTE-MASTER  ASSIGN TO CLIEMAST
+003600         ORGANIZATION IS INDEXED
+003700         ACCESS MODE  IS DYNAMIC
+003800         RECORD KEY   IS CLI-ID OF CLIENTE-MASTER-REG
+003900         FILE STATUS  IS WS-CLI-STATUS.
+004000
+004100     SELECT CKPT-FILE        ASSIGN TO CLICKPT
+004200         ORGANIZATION IS SEQUENTIAL
+004300         FILE STATUS  IS WS-CKPT-STATUS.
+004350
+004360     SELECT CLI-HIST-LOG    ASSIGN TO CLIHIST
+004370         ORGANIZATION IS SEQUENTIAL
+004380         FILE STATUS  IS WS-HIST-STATUS.
+004400
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700 FD  CLI-CARGA
+004800     LABEL RECORDS ARE STANDARD.
+004900     COPY CLIEXTL.
+005000
+005100 FD  CLIENTE-MASTER
+005200     LABEL RECORDS ARE STANDARD.
+005300     COPY CLIEMFD.
+005400
+005450 FD  CLI-HIST-LOG
+005460     LABEL RECORDS ARE STANDARD.
+005470     COPY CLIHIST.
+005480
+005500 FD  CKPT-FILE
+005600     LABEL RECORDS ARE STANDARD.
+005700     COPY CLICKPT.
+005800
+005900 WORKING-STORAGE SECTION.
+006000 77  WS-CARGA-STATUS           PIC X(02)      VALUE '00'.
+006100 77  WS-CLI-STATUS             PIC X(02)      VALUE '00'.
+006200     88  WS-CLI-OK                            VALUE '00'.
+006300     88  WS-CLI-DUPLICADO                     VALUE '22'.
+006400 77  WS-CKPT-STATUS            PIC X(02)      VALUE '00'.
+006450 77  WS-SW-GRABACION-OK        PIC X(01)      VALUE 'N'.
+006460     88  WS-GRABACION-OK                      VALUE 'S'.
+006500 77  WS-SW-EOF-CARGA           PIC X(01)      VALUE 'N'.
+006600     88  WS-EOF-CARGA                         VALUE 'S'.
+006700 77  WS-SW-REINICIO            PIC X(01)      VALUE 'N'.
+006800     88  WS-ES-REINICIO                       VALUE 'S'.
+006900
+007000 77  WS-INTERVALO-CHECKPOINT   PIC 9(05) COMP  VALUE 1000.
+007100 77  WS-CONT-DESDE-CHECKPOINT  PIC 9(05) COMP  VALUE ZERO.
+007200 77  WS-CONT-PROCESADOS        PIC 9(09) COMP  VALUE ZERO.
+007300 77  WS-CONT-ALTAS             PIC 9(09) COMP  VALUE ZERO.
+007400 77  WS-CONT-CAMBIOS           PIC 9(09) COMP  VALUE ZERO.
+007450 77  WS-CONT-RECHAZADOS        PIC 9(09) COMP  VALUE ZERO.
+007500 77  WS-ULTIMO-CLI-ID-OK       PIC 9(10)        VALUE ZERO.
+007550 77  WS-HIST-STATUS            PIC X(02)      VALUE '00'.
+007560     88  WS-HIST-OK                           VALUE '00'.
+007570 77  WS-ESTADO-ANTERIOR        PIC X(01)      VALUE SPACES.
+007580 77  WS-SW-DOC-VALIDO          PIC X(01)      VALUE 'S'.
+007590     88  WS-DOC-VALIDO                        VALUE 'S'.
+007600
+007610     COPY DOCVALPM.
+007620
+007700 LINKAGE SECTION.
+007800 01  WS-PARM-JCL.
+007900     05  WS-PARM-LONG          PIC S9(04) COMP.
+008000     05  WS-PARM-TEXTO         PIC X(20).
+008100
+008200 PROCEDURE DIVISION USING WS-PARM-JCL.
+008300*****************************************************************
+008400* 0000-MAINLINE                                                 *
+008500*****************************************************************
+008600 0000-MAINLINE.
+008700     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+008800     PERFORM 2000-PROCESAR-CARGA THRU 2000-EXIT
+008900         UNTIL WS-EOF-CARGA
+009000     PERFORM 5000-GRABAR-CHECKPOINT THRU 5000-EXIT
+009100     PERFORM 9000-FINALIZAR THRU 9000-EXIT
+009200     GOBACK.
+009300
+009400*****************************************************************
+009500* 1000-INICIALIZAR                                              *
+009600*****************************************************************
+009700 1000-INICIALIZAR.
+009800     IF WS-PARM-LONG > ZERO AND
+009900        WS-PARM-TEXTO(1:8) = 'REINICIO'
+010000         SET WS-ES-REINICIO TO TRUE
+010100     END-IF
+010200     OPEN INPUT CLI-CARGA
+010210     IF WS-CARGA-STATUS NOT = '00'
+010220         GO TO 9200-ABEND-APERTURA
+010230     END-IF
+010300     OPEN I-O   CLIENTE-MASTER
+010310     IF WS-CLI-STATUS NOT = '00'
+010320         GO TO 9200-ABEND-APERTURA
+010330     END-IF
+010340     OPEN EXTEND CLI-HIST-LOG
+010350     IF WS-HIST-STATUS NOT = '00'
+010360         GO TO 9200-ABEND-APERTURA
+010370     END-IF
+010400     IF WS-ES-REINICIO
+010500         PERFORM 1100-LEER-CHECKPOINT THRU 1100-EXIT
+010600         PERFORM 1200-POSICIONAR-REINICIO THRU 1200-EXIT
+010650     ELSE
+010660         PERFORM 2100-LEER-CARGA THRU 2100-EXIT
+010700     END-IF.
+010800 1000-EXIT.
+010900     EXIT.
+011000
+011100*****************************************************************
+011200* 1100-LEER-CHECKPOINT - recupera el ultimo CLI-ID confirmado   *
+011300*****************************************************************
+011400 1100-LEER-CHECKPOINT.
+011500     OPEN INPUT CKPT-FILE
+011600     IF WS-CKPT-STATUS = '00'
+011700         READ CKPT-FILE
+011800             AT END
+011900                 MOVE ZERO TO WS-ULTIMO-CLI-ID-OK
+012000             NOT AT END
+012100                 MOVE CKPT-ULTIMO-CLI-ID TO WS-ULTIMO-CLI-ID-OK
+012200         END-READ
+012300         CLOSE CKPT-FILE
+012400     ELSE
+012500         MOVE ZERO TO WS-ULTIMO-CLI-ID-OK
+012600     END-IF.
+012700 1100-EXIT.
+012800     EXIT.
+012900
+013000*****************************************************************
+013100* 1200-POSICIONAR-REINICIO - descarta del archivo de carga los  *
+013200*                            registros ya confirmados           *
+013300*****************************************************************
+013400 1200-POSICIONAR-REINICIO.
+013500     PERFORM 2100-LEER-CARGA THRU 2100-EXIT
+013600     PERFORM 1210-SALTAR-PROCESADO THRU 1210-EXIT
+013700         UNTIL WS-EOF-CARGA OR
+013800               CARGA-CLI-ID > WS-ULTIMO-CLI-ID-OK.
+013810 1200-EXIT.
+013820     EXIT.
+013900
+014000*****************************************************************
+014100* 1210-SALTAR-PROCESADO                                         *
+014200*****************************************************************
+014300 1210-SALTAR-PROCESADO.
+014400     PERFORM 2100-LEER-CARGA THRU 2100-EXIT.
+014500 1210-EXIT.
+014600     EXIT.
+014700
+014800*****************************************************************
+014900* 2000-PROCESAR-CARGA - alta o cambio de un cliente y avance    *
+015000*                       del checkpoint parcial                  *
+015100*****************************************************************
+015200 2000-PROCESAR-CARGA.
+015300     PERFORM 3000-GRABAR-CLIENTE THRU 3000-EXIT
+015310     IF NOT WS-DOC-VALIDO
+015320         ADD 1 TO WS-CONT-RECHAZADOS
+015330         DISPLAY 'CLILOAD1 - DOCUMENTO INVALIDO, CLI-ID='
+015340             CARGA-CLI-ID
+015350     ELSE
+015360         IF NOT WS-GRABACION-OK
+015370             GO TO 9100-ABEND-GRABACION
+015380         END-IF
+015390         ADD 1 TO WS-CONT-PROCESADOS
+015395     END-IF
+015400     MOVE CARGA-CLI-ID TO WS-ULTIMO-CLI-ID-OK
+015600     ADD 1 TO WS-CONT-DESDE-CHECKPOINT
+015700     IF WS-CONT-DESDE-CHECKPOINT >= WS-INTERVALO-CHECKPOINT
+015800         PERFORM 5000-GRABAR-CHECKPOINT THRU 5000-EXIT
+015900         MOVE ZERO TO WS-CONT-DESDE-CHECKPOINT
+016000     END-IF
+016100     PERFORM 2100-LEER-CARGA THRU 2100-EXIT.
+016200 2000-EXIT.
+016300     EXIT.
+016400
+016500*****************************************************************
+016600* 2100-LEER-CARGA                                               *
+016700*****************************************************************
+016800 2100-LEER-CARGA.
+016900     READ CLI-CARGA
+017000         AT END
+017100             SET WS-EOF-CARGA TO TRUE
+017200     END-READ.
+017300 2100-EXIT.
+017400     EXIT.
+017500
+017600*****************************************************************
+017700* 3000-GRABAR-CLIENTE - upsert del cliente en CLIENTE-MASTER    *
+017800*****************************************************************
+017900 3000-GRABAR-CLIENTE.
+017950     MOVE 'N' TO WS-SW-GRABACION-OK
+017960     MOVE 'S' TO WS-SW-DOC-VALIDO
+017970     MOVE CARGA-CLI-TIPO-DOC TO DOCVAL-TIPO-DOC
+017980     MOVE CARGA-CLI-NUM-DOC  TO DOCVAL-NUM-DOC
+017990     CALL 'DOCVAL01' USING DOCVAL-CONTROL
+017992     IF NOT DOCVAL-VALIDO
+017994         MOVE 'N' TO WS-SW-DOC-VALIDO
+017996         GO TO 3000-EXIT
+017998     END-IF
+018000     MOVE CARGA-CLI-ID TO CLI-ID OF CLIENTE-MASTER-REG
+018010     READ CLIENTE-MASTER
+018020         INVALID KEY
+018030             PERFORM 3050-ALTA-CLIENTE THRU 3050-EXIT
+018040         NOT INVALID KEY
+018050             PERFORM 3100-ACTUALIZAR-CLIENTE THRU 3100-EXIT
+018060     END-READ.
+020500 3000-EXIT.
+020600     EXIT.
+020700
+020750*****************************************************************
+020760* 3050-ALTA-CLIENTE - el cliente no existe: se da de alta       *
+020770*****************************************************************
+020780 3050-ALTA-CLIENTE.
+020790     PERFORM 3900-CARGAR-CAMPOS THRU 3900-EXIT
+020800     WRITE CLIENTE-MASTER-REG
+020810         INVALID KEY
+020820             CONTINUE
+020830         NOT INVALID KEY
+020840             ADD 1 TO WS-CONT-ALTAS
+020850             SET WS-GRABACION-OK TO TRUE
+020860     END-WRITE.
+020870 3050-EXIT.
+020880     EXIT.
+020890
+020895*****************************************************************
+020900* 3100-ACTUALIZAR-CLIENTE - el cliente ya existe: se actualiza  *
+021000*****************************************************************
+021100 3100-ACTUALIZAR-CLIENTE.
+021110     MOVE CLI-ESTADO OF CLIENTE-MASTER-REG TO WS-ESTADO-ANTERIOR
+021120     PERFORM 3900-CARGAR-CAMPOS THRU 3900-EXIT
+021200     REWRITE CLIENTE-MASTER-REG
+021300         INVALID KEY
+021400             CONTINUE
+021500         NOT INVALID KEY
+021600             ADD 1 TO WS-CONT-CAMBIOS
+021610             SET WS-GRABACION-OK TO TRUE
+021620             IF WS-ESTADO-ANTERIOR NOT =
+021630                 CLI-ESTADO OF CLIENTE-MASTER-REG
+021640                 PERFORM 3500-REGISTRAR-HISTORIAL THRU 3500-EXIT
+021650             END-IF
+021700     END-REWRITE.
+021800 3100-EXIT.
+021900     EXIT.
+021910
+021920*****************************************************************
+021930* 3500-REGISTRAR-HISTORIAL - graba CLIHIST cuando cambia el     *
+021940*                            CLI-ESTADO de un cliente existente *
+021950*****************************************************************
+021960 3500-REGISTRAR-HISTORIAL.
+021970     MOVE CLI-ID OF CLIENTE-MASTER-REG TO CLIHIST-CLI-ID
+021980     MOVE WS-ESTADO-ANTERIOR            TO CLIHIST-ESTADO-ANTERIOR
+021990     MOVE CLI-ESTADO OF CLIENTE-MASTER-REG
+022000                                         TO CLIHIST-ESTADO-NUEVO
+022010     ACCEPT CLIHIST-FECHA FROM DATE YYYYMMDD
+022020     ACCEPT CLIHIST-HORA  FROM TIME
+022030     MOVE 'CLILOAD1'                     TO CLIHIST-USUARIO
+022040     MOVE 'CARG'                         TO CLIHIST-MOTIVO
+022050     WRITE CLI-HIST-REG.
+022060 3500-EXIT.
+022070     EXIT.
+022080
+022090*****************************************************************
+022092* 3900-CARGAR-CAMPOS - copia los campos de CLI-CARGA-REG al      *
+022094*                      registro de CLIENTE-MASTER                *
+022096*****************************************************************
+022098 3900-CARGAR-CAMPOS.
+022100     MOVE CARGA-CLI-NOMBRE       TO CLI-NOMBRE OF
+022200         CLIENTE-MASTER-REG
+022300     MOVE CARGA-CLI-APELLIDO     TO CLI-APELLIDO OF
+022400         CLIENTE-MASTER-REG
+022500     MOVE CARGA-CLI-TIPO-DOC     TO CLI-TIPO-DOC OF
+022600         CLIENTE-MASTER-REG
+022700     MOVE CARGA-CLI-NUM-DOC      TO CLI-NUM-DOC OF
+022800         CLIENTE-MASTER-REG
+022900     MOVE CARGA-CLI-FECHA-ALTA   TO CLI-FECHA-ALTA OF
+023000         CLIENTE-MASTER-REG
+023100     MOVE CARGA-CLI-ESTADO       TO CLI-ESTADO OF
+023200         CLIENTE-MASTER-REG
+023300     MOVE CARGA-CLI-CALIFICACION TO CLI-CALIFICACION OF
+023400         CLIENTE-MASTER-REG
+023500     MOVE CARGA-CLI-SUCURSAL     TO CLI-SUCURSAL OF
+023600         CLIENTE-MASTER-REG
+023700     MOVE CARGA-CLI-SEGMENTO     TO CLI-SEGMENTO OF
+023800         CLIENTE-MASTER-REG.
+023900 3900-EXIT.
+023910     EXIT.
+023920
+023930*****************************************************************
+023940* 5000-GRABAR-CHECKPOINT - reescribe el registro de checkpoint  *
+023950*                          con el ultimo CLI-ID confirmado      *
+023960*****************************************************************
+023970 5000-GRABAR-CHECKPOINT.
+023980     OPEN OUTPUT CKPT-FILE
+023990     MOVE WS-ULTIMO-CLI-ID-OK  TO CKPT-ULTIMO-CLI-ID
+024000     MOVE WS-CONT-PROCESADOS   TO CKPT-CANT-PROCESADOS
+024010     ACCEPT CKPT-FECHA FROM DATE YYYYMMDD
+024020     ACCEPT CKPT-HORA  FROM TIME
+024030     WRITE CLI-CKPT-REG
+024040     CLOSE CKPT-FILE.
+024050 5000-EXIT.
+024060     EXIT.
+024070
+024080*****************************************************************
+024090* 9000-FINALIZAR                                                *
+024095*****************************************************************
+024110 9000-FINALIZAR.
+024120     CLOSE CLI-CARGA
+024130     CLOSE CLIENTE-MASTER
+024140     CLOSE CLI-HIST-LOG.
+024150 9000-EXIT.
+024160     EXIT.
+024400
+024500*****************************************************************
+024600* 9100-ABEND-GRABACION - error de E/S grabando CLIENTE-MASTER;  *
+024700*      se corta el job sin avanzar el checkpoint mas alla del   *
+024800*      ultimo CLI-ID realmente confirmado                       *
+024900*****************************************************************
+025000 9100-ABEND-GRABACION.
+025100     DISPLAY 'CLILOAD1 - ERROR GRABANDO CLIENTE-MASTER CLI-ID='
+025200         CARGA-CLI-ID ' FILE STATUS=' WS-CLI-STATUS
+025300     PERFORM 5000-GRABAR-CHECKPOINT THRU 5000-EXIT
+025400     PERFORM 9000-FINALIZAR THRU 9000-EXIT
+025500     MOVE 16 TO RETURN-CODE
+025600     GOBACK.
+025610
+025620*****************************************************************
+025630* 9200-ABEND-APERTURA - error abriendo un archivo de entrada/    *
+025640*      salida; se corta el job antes de leer o grabar nada       *
+025650*****************************************************************
+025660 9200-ABEND-APERTURA.
+025670     DISPLAY 'CLILOAD1 - ERROR ABRIENDO ARCHIVOS, STATUS CARGA='
+025680         WS-CARGA-STATUS ' CLIENTE-MASTER=' WS-CLI-STATUS
+025690         ' CLIHIST=' WS-HIST-STATUS
+025700     MOVE 16 TO RETURN-CODE
+025710     GOBACK.
