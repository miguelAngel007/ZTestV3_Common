@@ -0,0 +1,227 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CLIMNT01.
+000300 AUTHOR.        EQUIPO-ARQUITECTURA-DATOS.
+000400 INSTALLATION.  DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* HISTORIAL DE MODIFICACIONES
+000900*-----------------------------------------------------------
+001000* FECHA       AUTOR   DESCRIPCION
+001100* ----------  ------  ---------------------------------------
+001200* 2026-08-09  EAD     Version inicial. Alta/cambio/baja/
+001300*                     consulta unica del maestro CLIENTE.
+001350* 2026-08-09  EAD     Se valida CLI-TIPO-DOC/CLI-NUM-DOC con
+001360*                     DOCVAL01 antes de aceptar alta o cambio.
+001370* 2026-08-09  EAD     Se graba CLIHIST cuando cambia CLI-ESTADO.
+001380* 2026-08-09  EAD     Se agrega camino alterno por CLI-TIPO-DOC/
+001390*                     CLI-NUM-DOC para la consulta del servicio
+001395*                     al cliente (CLIINQ01).
+001400*****************************************************************
+001500* Mantenimiento unico del archivo maestro CLIENTE-MASTER,
+001600* indexado por CLI-ID. App Cuentas y App Prestamos deben
+001700* invocar este programa (CALL 'CLIMNT01' USING CLIMNT-CONTROL,
+001710* WS-CLIENTE) en lugar de escribir directamente sobre su propia
+001800* copia de los datos, de forma que CLI-NOMBRE, CLI-ESTADO y
+002000* CLI-CALIFICACION nunca queden desincronizados entre los dos
+002100* sistemas.
+002200*****************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-370.
+002600 OBJECT-COMPUTER.   IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT CLIENTE-MASTER  ASSIGN TO CLIEMAST
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE  IS DYNAMIC
+003200         RECORD KEY   IS CLI-ID OF CLIENTE-MASTER-REG
+003210         ALTERNATE RECORD KEY IS CLI-CLAVE-DOC OF
+003220             CLIENTE-MASTER-REG WITH DUPLICATES
+003300         FILE STATUS  IS WS-CLI-STATUS.
+003350
+003360     SELECT CLI-HIST-LOG    ASSIGN TO CLIHIST
+003370         ORGANIZATION IS SEQUENTIAL
+003380         FILE STATUS  IS WS-HIST-STATUS.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  CLIENTE-MASTER
+003800     LABEL RECORDS ARE STANDARD.
+003900     COPY CLIEMFD.
+004050
+004060 FD  CLI-HIST-LOG
+004070     LABEL RECORDS ARE STANDARD.
+004080     COPY CLIHIST.
+004100
+004200 WORKING-STORAGE SECTION.
+004300 77  WS-CLI-STATUS             PIC X(02)      VALUE '00'.
+004400     88  WS-CLI-OK                            VALUE '00'.
+004500     88  WS-CLI-DUPLICADO                     VALUE '22'.
+004600     88  WS-CLI-NO-ENCONTRADO                 VALUE '23'.
+004700 77  WS-SW-ARCHIVO-ABIERTO     PIC X(01)      VALUE 'N'.
+004800     88  WS-ARCHIVO-YA-ABIERTO                VALUE 'S'.
+004810 77  WS-HIST-STATUS            PIC X(02)      VALUE '00'.
+004820     88  WS-HIST-OK                           VALUE '00'.
+004830 77  WS-ESTADO-ANTERIOR        PIC X(01)      VALUE SPACES.
+004850 COPY DOCVALPM.
+004900
+005000 LINKAGE SECTION.
+005100 COPY CLIMNTPM.
+005160 COPY CLIENTE.
+005200
+005300 PROCEDURE DIVISION USING CLIMNT-CONTROL, WS-CLIENTE.
+005400*****************************************************************
+005500* 0000-MAINLINE                                                 *
+005600*****************************************************************
+005700 0000-MAINLINE.
+005800     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+005900     IF CLIMNT-OK
+006000         EVALUATE TRUE
+006100             WHEN CLIMNT-ALTA
+006200                 PERFORM 2000-ALTA THRU 2000-EXIT
+006300             WHEN CLIMNT-CAMBIO
+006400                 PERFORM 3000-CAMBIO THRU 3000-EXIT
+006500             WHEN CLIMNT-BAJA
+006600                 PERFORM 4000-BAJA THRU 4000-EXIT
+006700             WHEN CLIMNT-CONSULTA
+006800                 PERFORM 5000-CONSULTA THRU 5000-EXIT
+006900             WHEN OTHER
+007000                 SET CLIMNT-FUNCION-INVALIDA TO TRUE
+007100         END-EVALUATE
+007200     END-IF
+007300     GOBACK.
+007400
+007500*****************************************************************
+007600* 1000-INICIALIZAR - abre el maestro la primera vez que se     *
+007700*                    invoca el programa en la ejecucion         *
+007800*****************************************************************
+007900 1000-INICIALIZAR.
+008000     SET CLIMNT-OK TO TRUE
+008100     IF NOT WS-ARCHIVO-YA-ABIERTO
+008200         OPEN I-O CLIENTE-MASTER
+008300         IF WS-CLI-OK
+008310             OPEN EXTEND CLI-HIST-LOG
+008320             IF WS-HIST-OK
+008330                 SET WS-ARCHIVO-YA-ABIERTO TO TRUE
+008340             ELSE
+008350                 SET CLIMNT-ERROR-IO TO TRUE
+008360             END-IF
+008400         ELSE
+008600             SET CLIMNT-ERROR-IO TO TRUE
+008700         END-IF
+008800     END-IF.
+008900 1000-EXIT.
+009000     EXIT.
+009100
+009150*****************************************************************
+009160* 1600-VALIDAR-DOCUMENTO - valida CLI-TIPO-DOC/CLI-NUM-DOC      *
+009170*                          contra DOCVAL01 antes de alta/cambio *
+009180*****************************************************************
+009190 1600-VALIDAR-DOCUMENTO.
+009191     MOVE CLI-TIPO-DOC OF WS-CLIENTE TO DOCVAL-TIPO-DOC
+009192     MOVE CLI-NUM-DOC  OF WS-CLIENTE TO DOCVAL-NUM-DOC
+009193     CALL 'DOCVAL01' USING DOCVAL-CONTROL
+009194     IF DOCVAL-VALIDO
+009195         SET CLIMNT-OK TO TRUE
+009196     ELSE
+009197         SET CLIMNT-DOC-INVALIDO TO TRUE
+009198     END-IF.
+009199 1600-EXIT.
+009201     EXIT.
+009202*****************************************************************
+009300* 2000-ALTA - alta de un cliente nuevo                          *
+009400*****************************************************************
+009500 2000-ALTA.
+009510     PERFORM 1600-VALIDAR-DOCUMENTO THRU 1600-EXIT
+009520     IF CLIMNT-DOC-INVALIDO
+009530         GO TO 2000-EXIT
+009540     END-IF
+009600     MOVE WS-CLIENTE TO CLIENTE-MASTER-REG
+009700     WRITE CLIENTE-MASTER-REG
+009800         INVALID KEY
+009900             SET CLIMNT-YA-EXISTE TO TRUE
+010000         NOT INVALID KEY
+010100             SET CLIMNT-OK TO TRUE
+010200     END-WRITE.
+010300 2000-EXIT.
+010400     EXIT.
+010500
+010600*****************************************************************
+010700* 3000-CAMBIO - actualizacion de un cliente existente           *
+010800*****************************************************************
+010900 3000-CAMBIO.
+010910     PERFORM 1600-VALIDAR-DOCUMENTO THRU 1600-EXIT
+010920     IF CLIMNT-DOC-INVALIDO
+010930         GO TO 3000-EXIT
+010940     END-IF
+011000     MOVE CLI-ID OF WS-CLIENTE TO CLI-ID OF
+011100         CLIENTE-MASTER-REG
+011200     READ CLIENTE-MASTER
+011300         INVALID KEY
+011400             SET CLIMNT-NO-ENCONTRADO TO TRUE
+011500     END-READ
+011600     IF CLIMNT-NO-ENCONTRADO
+011700         GO TO 3000-EXIT
+011800     END-IF
+011810     MOVE CLI-ESTADO OF CLIENTE-MASTER-REG TO WS-ESTADO-ANTERIOR
+011900     MOVE WS-CLIENTE TO CLIENTE-MASTER-REG
+012000     REWRITE CLIENTE-MASTER-REG
+012100         INVALID KEY
+012200             SET CLIMNT-ERROR-IO TO TRUE
+012300         NOT INVALID KEY
+012310             SET CLIMNT-OK TO TRUE
+012320             IF WS-ESTADO-ANTERIOR NOT =
+012330                 CLI-ESTADO OF CLIENTE-MASTER-REG
+012340                 PERFORM 3500-REGISTRAR-HISTORIAL THRU 3500-EXIT
+012350             END-IF
+012500     END-REWRITE.
+012600 3000-EXIT.
+012700     EXIT.
+012710
+012720*****************************************************************
+012730* 3500-REGISTRAR-HISTORIAL - graba CLIHIST por cambio de estado *
+012740*****************************************************************
+012750 3500-REGISTRAR-HISTORIAL.
+012760     MOVE CLI-ID OF CLIENTE-MASTER-REG TO CLIHIST-CLI-ID
+012770     MOVE WS-ESTADO-ANTERIOR           TO CLIHIST-ESTADO-ANTERIOR
+012780     MOVE CLI-ESTADO OF CLIENTE-MASTER-REG
+012790                                        TO CLIHIST-ESTADO-NUEVO
+012800     ACCEPT CLIHIST-FECHA FROM DATE YYYYMMDD
+012810     ACCEPT CLIHIST-HORA  FROM TIME
+012820     MOVE CLIMNT-USUARIO                TO CLIHIST-USUARIO
+012830     MOVE CLIMNT-MOTIVO                 TO CLIHIST-MOTIVO
+012840     WRITE CLI-HIST-REG.
+012880 3500-EXIT.
+012890     EXIT.
+012895
+012900*****************************************************************
+013000* 4000-BAJA - baja fisica de un cliente                         *
+013100*****************************************************************
+013200 4000-BAJA.
+013300     MOVE CLI-ID OF WS-CLIENTE TO CLI-ID OF
+013400         CLIENTE-MASTER-REG
+013500     DELETE CLIENTE-MASTER RECORD
+013600         INVALID KEY
+013700             SET CLIMNT-NO-ENCONTRADO TO TRUE
+013800         NOT INVALID KEY
+013900             SET CLIMNT-OK TO TRUE
+014000     END-DELETE.
+014100 4000-EXIT.
+014200     EXIT.
+014300
+014400*****************************************************************
+014500* 5000-CONSULTA - lectura de un cliente por CLI-ID              *
+014600*****************************************************************
+014700 5000-CONSULTA.
+014800     MOVE CLI-ID OF WS-CLIENTE TO CLI-ID OF
+014900         CLIENTE-MASTER-REG
+015000     READ CLIENTE-MASTER
+015100         INVALID KEY
+015200             SET CLIMNT-NO-ENCONTRADO TO TRUE
+015300         NOT INVALID KEY
+015400             MOVE CLIENTE-MASTER-REG TO WS-CLIENTE
+015500             SET CLIMNT-OK TO TRUE
+015600     END-READ.
+015700 5000-EXIT.
+015800     EXIT.
