@@ -0,0 +1,23 @@
+//CLILOAD1 JOB (ACCTG),'CARGA CLIENTE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CARGA NOCTURNA DE CLIENTE-MASTER (CLILOAD1)                  *
+//* Ejecucion normal: procesa CLICARGA completo desde el inicio. *
+//* Ejecucion con reinicio: agregar PARM='REINICIO' al EXEC y    *
+//* el programa retoma desde el ultimo CLI-ID confirmado en el   *
+//* checkpoint (CLICKPT) en lugar de reprocesar todo el archivo. *
+//*--------------------------------------------------------------*
+//PASO010  EXEC PGM=CLILOAD1
+//STEPLIB  DD   DSN=PROD.CLIENTE.LOADLIB,DISP=SHR
+//CLICARGA DD   DSN=PROD.CLIENTE.CARGA.DIARIA,DISP=SHR
+//CLIEMAST DD   DSN=PROD.CLIENTE.MASTER,DISP=SHR
+//CLIHIST  DD   DSN=PROD.CLIENTE.HIST,DISP=SHR
+//CLICKPT  DD   DSN=PROD.CLIENTE.CARGA.CKPT,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//* Para reiniciar un paso que termino en forma anormal, resubmitir
+//* solo el paso PASO010 con:
+//*   //PASO010  EXEC PGM=CLILOAD1,PARM='REINICIO'
+//* dejando los mismos DD de CLICARGA, CLIEMAST y CLICKPT del intento
+//* anterior (el checkpoint indica donde retomar la carga).
