@@ -0,0 +1,15 @@
+//CLIDUP01 JOB (ACCTG),'DUPLICADOS CLIENTE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* BARRIDO DE CLIENTES SOSPECHADOS DE DUPLICADOS ENTRE CUENTAS  *
+//* Y PRESTAMOS, POR TIPO/NUMERO DE DOCUMENTO (CLIDUP01)         *
+//* Toma los mismos extractos nocturnos que usa CLIREC01.        *
+//*--------------------------------------------------------------*
+//PASO010  EXEC PGM=CLIDUP01
+//STEPLIB  DD   DSN=PROD.CLIENTE.LOADLIB,DISP=SHR
+//CLIEXTC  DD   DSN=PROD.CUENTAS.CLIENTE.EXTRACTO,DISP=SHR
+//CLIEXTP  DD   DSN=PROD.PRESTAMOS.CLIENTE.EXTRACTO,DISP=SHR
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//RPTDUP   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
