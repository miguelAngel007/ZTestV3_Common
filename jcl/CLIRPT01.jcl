@@ -0,0 +1,12 @@
+//CLIRPT01 JOB (ACCTG),'REPORTE RIESGO CLIENTE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* REPORTE MENSUAL DE NIVELES DE RIESGO POR CLI-CALIFICACION     *
+//* (CLIRPT01). Correr despues de la carga nocturna del dia.      *
+//*--------------------------------------------------------------*
+//PASO010  EXEC PGM=CLIRPT01
+//STEPLIB  DD   DSN=PROD.CLIENTE.LOADLIB,DISP=SHR
+//CLIEMAST DD   DSN=PROD.CLIENTE.MASTER,DISP=SHR
+//RPTRIES  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
