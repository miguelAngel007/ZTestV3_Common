@@ -0,0 +1,18 @@
+000100*****************************************************************
+000200* CLIHIST.cpy - Registro FD del archivo CLI-HIST-LOG
+000300*
+000400* Un registro por cada cambio de estado de un cliente. Escrito
+000500* por CLIMNT01 (3500-REGISTRAR-HISTORIAL) y CLILOAD1 (su propio
+000600* 3500-REGISTRAR-HISTORIAL) cuando CLI-ESTADO difiere entre el
+000700* maestro y el dato recibido; leido por CLIFEED1. Nombre de
+000750* nivel 01 propio (no WS-) para usar directamente en la FD de
+000760* los programas que abren CLI-HIST-LOG, igual que CLIEMFD.cpy.
+000800*****************************************************************
+000900 01  CLI-HIST-REG.
+001000     05  CLIHIST-CLI-ID            PIC 9(10).
+001100     05  CLIHIST-ESTADO-ANTERIOR   PIC X(01).
+001200     05  CLIHIST-ESTADO-NUEVO      PIC X(01).
+001300     05  CLIHIST-FECHA             PIC 9(08).
+001400     05  CLIHIST-HORA              PIC 9(08).
+001500     05  CLIHIST-USUARIO           PIC X(08).
+001600     05  CLIHIST-MOTIVO            PIC X(04).
