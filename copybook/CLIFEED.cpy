@@ -0,0 +1,30 @@
+000100*****************************************************************
+000200* CLIFEED.cpy - Registro del extracto diario de clientes para
+000300*               el CRM externo (CLIFEED1).
+000400*
+000500* El archivo trae registros de detalle (FEED-TIPO-REG = '1'),
+000600* uno por cliente activo o recien suspendido, seguidos de un
+000700* unico registro final de control (FEED-TIPO-REG = '9') con
+000800* los totales del extracto.
+000900*****************************************************************
+001000 01  CLIFEED-DETALLE.
+001100     05  FEED-TIPO-REG            PIC X(01).
+001200         88  FEED-ES-DETALLE          VALUE '1'.
+001300         88  FEED-ES-TRAILER          VALUE '9'.
+001400     05  FEED-CLI-ID              PIC 9(10).
+001500     05  FEED-CLI-NOMBRE          PIC X(50).
+001600     05  FEED-CLI-APELLIDO        PIC X(50).
+001700     05  FEED-CLI-TIPO-DOC        PIC X(03).
+001800     05  FEED-CLI-NUM-DOC         PIC X(20).
+001900     05  FEED-CLI-ESTADO          PIC X(01).
+002000     05  FEED-CLI-SUCURSAL        PIC X(04).
+002100     05  FEED-CLI-SEGMENTO        PIC X(01).
+002200     05  FEED-RELLENO             PIC X(20).
+002300
+002400 01  CLIFEED-TRAILER.
+002500     05  TRAILER-TIPO-REG         PIC X(01).
+002600     05  TRAILER-FECHA-PROCESO    PIC 9(08).
+002700     05  TRAILER-CANT-ACTIVOS     PIC 9(09).
+002800     05  TRAILER-CANT-SUSPENDIDOS PIC 9(09).
+002900     05  TRAILER-CANT-TOTAL       PIC 9(09).
+003000     05  TRAILER-RELLENO          PIC X(124).
