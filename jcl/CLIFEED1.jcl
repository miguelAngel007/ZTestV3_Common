@@ -0,0 +1,19 @@
+//CLIFEED1 JOB (ACCTG),'EXTRACTO CRM',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* EXTRACTO DIARIO DE CLIENTES PARA EL CRM EXTERNO (CLIFEED1)   *
+//* Se ejecuta despues de la carga nocturna (CLILOAD1) y de la   *
+//* actualizacion de estados del dia, para que el trailer refleje*
+//* las suspensiones registradas en CLIHIST con fecha de hoy.    *
+//*--------------------------------------------------------------*
+//PASO010  EXEC PGM=CLIFEED1
+//STEPLIB  DD   DSN=PROD.CLIENTE.LOADLIB,DISP=SHR
+//CLIEMAST DD   DSN=PROD.CLIENTE.MASTER,DISP=SHR
+//CLIHIST  DD   DSN=PROD.CLIENTE.HIST,DISP=SHR
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//CLIFEED  DD   DSN=PROD.CLIENTE.EXTRACTO.CRM,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,5)),
+//             DCB=(RECFM=FB,LRECL=160)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
